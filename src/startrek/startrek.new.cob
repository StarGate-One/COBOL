@@ -147,21 +147,31 @@
           88 WS-RANK-CHOICE-10                  VALUE 10.
           88 WS-RANK-CHOICE-11                  VALUE 11.
           88 WS-RANK-CHOICE-12                  VALUE 12.
-          88 WS-RANK-CHOICE-VALID               VALUES 0 THRU 12.      
-       01 WS-RANK                   PIC  X(15)  VALUE SPACES.
-          88 WS-RANK-TRAINEE                    VALUE 'Trainee        '.
-          88 WS-RANK-ENSIGN                     VALUE 'Ensign         '.
-          88 WS-RANK-LT-JR                      VALUE 'Lt. Jr Grade   '.
-          88 WS-RANK-LT                         VALUE 'Lieutenant     '.
-          88 WS-RANK-LT-CMDR                    VALUE 'Lt. Commander  '.
-          88 WS-RANK-CMDR                       VALUE 'Commander      '.
-          88 WS-RANK-CAPT                       VALUE 'Captain        '.
-          88 WS-RANK-COMMODORE                  VALUE 'Commodore      '.
-          88 WS-RANK-REAR-LOWER                 VALUE 'Rear Adm Lower '.
-          88 WS-RANK-REAR-UPPER                 VALUE 'Rear Adm Upper '.
-          88 WS-RANK-VICE                       VALUE 'Vice Admiral   '.
-          88 WS-RANK-ADMIRAL                    VALUE 'Admiral        '.
-          88 WS-RANK-FLEET                      VALUE 'Fleet Admiral  '.
+          88 WS-RANK-CHOICE-13                  VALUE 13.
+          88 WS-RANK-CHOICE-14                  VALUE 14.
+          88 WS-RANK-CHOICE-15                  VALUE 15.
+          88 WS-RANK-CHOICE-16                  VALUE 16.
+          88 WS-RANK-CHOICE-17                  VALUE 17.
+          88 WS-RANK-CHOICE-VALID               VALUES 0 THRU 17.
+       01 WS-RANK                   PIC  X(25)  VALUE SPACES.
+          88 WS-RANK-TRAINEE        VALUE 'Trainee                  '.
+          88 WS-RANK-WARRANT-2      VALUE 'Warrant Officer 2        '.
+          88 WS-RANK-WARRANT-3      VALUE 'Warrant Officer 3        '.
+          88 WS-RANK-WARRANT-4      VALUE 'Warrant Officer 4        '.
+          88 WS-RANK-WARRANT-5      VALUE 'Warrant Officer 5        '.
+          88 WS-RANK-ENSIGN         VALUE 'Ensign                   '.
+          88 WS-RANK-LT-JR          VALUE 'Lt. Junior Grade         '.
+          88 WS-RANK-LT             VALUE 'Lieutenant               '.
+          88 WS-RANK-LT-CMDR        VALUE 'Lt. Commander            '.
+          88 WS-RANK-CMDR           VALUE 'Commander                '.
+          88 WS-RANK-CAPT           VALUE 'Captain                  '.
+          88 WS-RANK-COMMODORE      VALUE 'Commodore                '.
+          88 WS-RANK-REAR-LOWER     VALUE 'Rear Admiral Lower Half  '.
+          88 WS-RANK-REAR-UPPER     VALUE 'Rear Admiral Upper Half  '.
+          88 WS-RANK-VICE           VALUE 'Vice Admiral             '.
+          88 WS-RANK-ADMIRAL        VALUE 'Admiral                  '.
+          88 WS-RANK-FLEET          VALUE 'Fleet Admiral            '.
+          88 WS-RANK-SF-CMD         VALUE 'Commander, Star Fleet    '.
        01 WS-RANK-NAME              PIC  X(45)  VALUE SPACES.
        01 WS-DIFFICULTY-FACTOR      PIC  9(03)  VALUE ZEROES.
        01 WS-SECTOR-ITEMS           PIC  X(01)  VALUE SPACES.
@@ -196,10 +206,10 @@
              
        01 WS-GALAXY-ARRAY.
           03 WS-QUADRANT            OCCURS 4 TIMES.
-             05 WS-QUAD-X-AXIS      OCCURS 30 TIMES.
-                07 WS-QUAD-Y-AXIS   OCCURS 30 TIMES.
+             05 WS-QUAD-X-AXIS      OCCURS 40 TIMES.
+                07 WS-QUAD-Y-AXIS   OCCURS 40 TIMES.
                    09 WS-QUAD-Z-AXIS
-                                    OCCURS 30 TIMES.
+                                    OCCURS 40 TIMES.
                       11 WS-QUAD-SECTOR-ID.
                          13 WS-QUAD-ID
                                     PIC  9(01)         VALUE ZEROES.
@@ -288,18 +298,23 @@
            DISPLAY WS-BLANK-LINE.
            DISPLAY 'Please enter your rank: '.
            DISPLAY ' 0 for Trainee'.
-           DISPLAY ' 1 for Ensign'.
-           DISPLAY ' 2 for Lieutenant, Junior Grade'.
-           DISPLAY ' 3 for Lieutenant'.
-           DISPLAY ' 4 for Lieutenant Commander'.
-           DISPLAY ' 5 for Commander'.
-           DISPLAY ' 6 for Captain'.
-           DISPLAY ' 7 for Commodore'.
-           DISPLAY ' 8 for Rear Admiral Lower Half'.
-           DISPLAY ' 9 for Rear Admiral Upper Half'.
-           DISPLAY '10 for Vice Admiral'.
-           DISPLAY '11 for Admiral'.
-           DISPLAY '12 for Fleet Admiral'.
+           DISPLAY ' 1 for Warrant Officer 2'.
+           DISPLAY ' 2 for Warrant Officer 3'.
+           DISPLAY ' 3 for Warrant Officer 4'.
+           DISPLAY ' 4 for Warrant Officer 5'.
+           DISPLAY ' 5 for Ensign'.
+           DISPLAY ' 6 for Lieutenant, Junior Grade'.
+           DISPLAY ' 7 for Lieutenant'.
+           DISPLAY ' 8 for Lieutenant Commander'.
+           DISPLAY ' 9 for Commander'.
+           DISPLAY '10 for Captain'.
+           DISPLAY '11 for Commodore'.
+           DISPLAY '12 for Rear Admiral Lower Half'.
+           DISPLAY '13 for Rear Admiral Upper Half'.
+           DISPLAY '14 for Vice Admiral'.
+           DISPLAY '15 for Admiral'.
+           DISPLAY '16 for Fleet Admiral'.
+           DISPLAY '17 for Commander, Star Fleet'.
            DISPLAY 'Note: the higher your rank the more difficult the '.
            DISPLAY 'missions become. ...'.
            ACCEPT WS-RANK-CHOICES FROM CONSOLE.
@@ -309,7 +324,7 @@
               DISPLAY WS-BLANK-LINE
               DISPLAY 'Invalid rank choice: ' WS-RANK
               MOVE 0 TO WS-RANK
-              DISPLAY 'Please select a valid rank value (0 through 12)!'
+              DISPLAY 'Please select a valid rank value (0 through 17)!'
               GO TO 1000-RANK-LOOP
            END-IF.
 
@@ -348,29 +363,39 @@
                WHEN WS-RANK-CHOICE-0
                 SET WS-RANK-TRAINEE TO TRUE
                WHEN WS-RANK-CHOICE-1
-                SET WS-RANK-ENSIGN TO TRUE
+                SET WS-RANK-WARRANT-2 TO TRUE
                WHEN WS-RANK-CHOICE-2
-                SET WS-RANK-LT-JR TO TRUE
+                SET WS-RANK-WARRANT-3 TO TRUE
                WHEN WS-RANK-CHOICE-3
-                SET WS-RANK-LT TO TRUE
+                SET WS-RANK-WARRANT-4 TO TRUE
                WHEN WS-RANK-CHOICE-4
-                SET WS-RANK-LT-CMDR TO TRUE
+                SET WS-RANK-WARRANT-5 TO TRUE
                WHEN WS-RANK-CHOICE-5
-                SET WS-RANK-CMDR TO TRUE
+                SET WS-RANK-ENSIGN TO TRUE
                WHEN WS-RANK-CHOICE-6
-                SET WS-RANK-CAPT TO TRUE
+                SET WS-RANK-LT-JR TO TRUE
                WHEN WS-RANK-CHOICE-7
-                SET WS-RANK-COMMODORE TO TRUE
+                SET WS-RANK-LT TO TRUE
                WHEN WS-RANK-CHOICE-8
-                SET WS-RANK-REAR-LOWER TO TRUE
+                SET WS-RANK-LT-CMDR TO TRUE
                WHEN WS-RANK-CHOICE-9
-                SET WS-RANK-REAR-UPPER TO TRUE
+                SET WS-RANK-CMDR TO TRUE
                WHEN WS-RANK-CHOICE-10
-                SET WS-RANK-VICE TO TRUE
+                SET WS-RANK-CAPT TO TRUE
                WHEN WS-RANK-CHOICE-11
-                SET WS-RANK-ADMIRAL TO TRUE
+                SET WS-RANK-COMMODORE TO TRUE
                WHEN WS-RANK-CHOICE-12
+                SET WS-RANK-REAR-LOWER TO TRUE
+               WHEN WS-RANK-CHOICE-13
+                SET WS-RANK-REAR-UPPER TO TRUE
+               WHEN WS-RANK-CHOICE-14
+                SET WS-RANK-VICE TO TRUE
+               WHEN WS-RANK-CHOICE-15
+                SET WS-RANK-ADMIRAL TO TRUE
+               WHEN WS-RANK-CHOICE-16
                 SET WS-RANK-FLEET TO TRUE
+               WHEN WS-RANK-CHOICE-17
+                SET WS-RANK-SF-CMD TO TRUE
            END-EVALUATE.
 
            INSPECT WS-RANK REPLACING TRAILING SPACES BY LOW-VALUES.
@@ -534,21 +559,147 @@
       * -------------------------------------------------------------- *
       *
        1050-BETA-QUAD SECTION.
-       
+
+           IF WS-RANDOM-1-INT <= 3
+              EVALUATE TRUE
+                  WHEN WS-RANDOM-2-INT >= 1 AND WS-RANDOM-2-INT <= 3
+                   SET WS-IS-ASTEROID TO TRUE
+                  WHEN WS-RANDOM-2-INT >= 4 AND WS-RANDOM-2-INT <= 5
+                   SET WS-IS-STAR TO TRUE
+                  WHEN WS-RANDOM-2-INT = 6
+                   SET WS-IS-STAR-BASE TO TRUE
+                  WHEN WS-RANDOM-2-INT = 7
+                   SET WS-IS-BLACK-HOLE TO TRUE
+                  WHEN WS-RANDOM-2-INT >= 8 AND WS-RANDOM-2-INT <= 9
+                   SET WS-IS-COMET TO TRUE
+                  WHEN WS-RANDOM-2-INT >= 10 AND WS-RANDOM-2-INT <= 11
+                   SET WS-IS-ENEMY-1 TO TRUE
+                  WHEN WS-RANDOM-2-INT >= 12 AND WS-RANDOM-2-INT <= 13
+                   SET WS-IS-ENEMY-2 TO TRUE
+                  WHEN WS-RANDOM-2-INT >= 14 AND WS-RANDOM-2-INT <= 15
+                   SET WS-IS-MOON TO TRUE
+                  WHEN WS-RANDOM-2-INT >= 16 AND WS-RANDOM-2-INT <= 17
+                   SET WS-IS-NOVA TO TRUE
+                  WHEN WS-RANDOM-2-INT >= 18 AND WS-RANDOM-2-INT <= 20
+                   SET WS-IS-PLANET TO TRUE
+                  WHEN WS-RANDOM-2-INT = 21
+                   SET WS-IS-SUPER-NOVA TO TRUE
+                  WHEN WS-RANDOM-2-INT >= 22 AND WS-RANDOM-2-INT <= 24
+                   SET WS-IS-KLINGON TO TRUE
+                  WHEN WS-RANDOM-2-INT >= 25 AND WS-RANDOM-2-INT <= 26
+                   SET WS-IS-ROMULAN TO TRUE
+                  WHEN WS-RANDOM-2-INT = 27
+                   SET WS-IS-BORG TO TRUE
+                  WHEN WS-RANDOM-2-INT = 28
+                   SET WS-IS-NEXUS TO TRUE
+                  WHEN WS-RANDOM-2-INT = 29
+                   SET WS-IS-VGER TO TRUE
+                  WHEN OTHER
+                   SET WS-IS-WORM-HOLE TO TRUE
+              END-EVALUATE
+              MOVE WS-SECTOR-ITEMS
+                TO WS-SECTOR-LOCATION
+                  (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-SECTOR-Z-CTR)
+           END-IF.
+
        1050-BETA-QUAD-END.
            EXIT.
-      *                                                                
+      *
       * -------------------------------------------------------------- *
       *
        1050-GAMMA-QUAD SECTION.
-       
+
+           IF WS-RANDOM-3-INT <= 3
+              EVALUATE TRUE
+                  WHEN WS-RANDOM-4-INT >= 1 AND WS-RANDOM-4-INT <= 3
+                   SET WS-IS-ASTEROID TO TRUE
+                  WHEN WS-RANDOM-4-INT >= 4 AND WS-RANDOM-4-INT <= 5
+                   SET WS-IS-STAR TO TRUE
+                  WHEN WS-RANDOM-4-INT = 6
+                   SET WS-IS-STAR-BASE TO TRUE
+                  WHEN WS-RANDOM-4-INT = 7
+                   SET WS-IS-BLACK-HOLE TO TRUE
+                  WHEN WS-RANDOM-4-INT >= 8 AND WS-RANDOM-4-INT <= 9
+                   SET WS-IS-COMET TO TRUE
+                  WHEN WS-RANDOM-4-INT >= 10 AND WS-RANDOM-4-INT <= 11
+                   SET WS-IS-ENEMY-1 TO TRUE
+                  WHEN WS-RANDOM-4-INT >= 12 AND WS-RANDOM-4-INT <= 13
+                   SET WS-IS-ENEMY-2 TO TRUE
+                  WHEN WS-RANDOM-4-INT >= 14 AND WS-RANDOM-4-INT <= 15
+                   SET WS-IS-MOON TO TRUE
+                  WHEN WS-RANDOM-4-INT >= 16 AND WS-RANDOM-4-INT <= 17
+                   SET WS-IS-NOVA TO TRUE
+                  WHEN WS-RANDOM-4-INT >= 18 AND WS-RANDOM-4-INT <= 20
+                   SET WS-IS-PLANET TO TRUE
+                  WHEN WS-RANDOM-4-INT = 21
+                   SET WS-IS-SUPER-NOVA TO TRUE
+                  WHEN WS-RANDOM-4-INT >= 22 AND WS-RANDOM-4-INT <= 24
+                   SET WS-IS-KLINGON TO TRUE
+                  WHEN WS-RANDOM-4-INT >= 25 AND WS-RANDOM-4-INT <= 26
+                   SET WS-IS-ROMULAN TO TRUE
+                  WHEN WS-RANDOM-4-INT = 27
+                   SET WS-IS-BORG TO TRUE
+                  WHEN WS-RANDOM-4-INT = 28
+                   SET WS-IS-NEXUS TO TRUE
+                  WHEN WS-RANDOM-4-INT = 29
+                   SET WS-IS-VGER TO TRUE
+                  WHEN OTHER
+                   SET WS-IS-WORM-HOLE TO TRUE
+              END-EVALUATE
+              MOVE WS-SECTOR-ITEMS
+                TO WS-SECTOR-LOCATION
+                  (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-SECTOR-Z-CTR)
+           END-IF.
+
        1050-GAMMA-QUAD-END.
            EXIT.
-      *                                                                
+      *
       * -------------------------------------------------------------- *
       *
        1050-DELTA-QUAD SECTION.
-       
+
+           IF WS-RANDOM-5-INT <= 3
+              EVALUATE TRUE
+                  WHEN WS-RANDOM-6-INT >= 1 AND WS-RANDOM-6-INT <= 3
+                   SET WS-IS-ASTEROID TO TRUE
+                  WHEN WS-RANDOM-6-INT >= 4 AND WS-RANDOM-6-INT <= 5
+                   SET WS-IS-STAR TO TRUE
+                  WHEN WS-RANDOM-6-INT = 6
+                   SET WS-IS-STAR-BASE TO TRUE
+                  WHEN WS-RANDOM-6-INT = 7
+                   SET WS-IS-BLACK-HOLE TO TRUE
+                  WHEN WS-RANDOM-6-INT >= 8 AND WS-RANDOM-6-INT <= 9
+                   SET WS-IS-COMET TO TRUE
+                  WHEN WS-RANDOM-6-INT >= 10 AND WS-RANDOM-6-INT <= 11
+                   SET WS-IS-ENEMY-1 TO TRUE
+                  WHEN WS-RANDOM-6-INT >= 12 AND WS-RANDOM-6-INT <= 13
+                   SET WS-IS-ENEMY-2 TO TRUE
+                  WHEN WS-RANDOM-6-INT >= 14 AND WS-RANDOM-6-INT <= 15
+                   SET WS-IS-MOON TO TRUE
+                  WHEN WS-RANDOM-6-INT >= 16 AND WS-RANDOM-6-INT <= 17
+                   SET WS-IS-NOVA TO TRUE
+                  WHEN WS-RANDOM-6-INT >= 18 AND WS-RANDOM-6-INT <= 20
+                   SET WS-IS-PLANET TO TRUE
+                  WHEN WS-RANDOM-6-INT = 21
+                   SET WS-IS-SUPER-NOVA TO TRUE
+                  WHEN WS-RANDOM-6-INT >= 22 AND WS-RANDOM-6-INT <= 24
+                   SET WS-IS-KLINGON TO TRUE
+                  WHEN WS-RANDOM-6-INT >= 25 AND WS-RANDOM-6-INT <= 26
+                   SET WS-IS-ROMULAN TO TRUE
+                  WHEN WS-RANDOM-6-INT = 27
+                   SET WS-IS-BORG TO TRUE
+                  WHEN WS-RANDOM-6-INT = 28
+                   SET WS-IS-NEXUS TO TRUE
+                  WHEN WS-RANDOM-6-INT = 29
+                   SET WS-IS-VGER TO TRUE
+                  WHEN OTHER
+                   SET WS-IS-WORM-HOLE TO TRUE
+              END-EVALUATE
+              MOVE WS-SECTOR-ITEMS
+                TO WS-SECTOR-LOCATION
+                  (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-SECTOR-Z-CTR)
+           END-IF.
+
        1050-DELTA-QUAD-END.
            EXIT.
       *                                                                
