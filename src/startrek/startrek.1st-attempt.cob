@@ -98,7 +98,12 @@
        SELECT STANDARD-ERR
        ASSIGN TO DISPLAY
        ORGANIZATION LINE SEQUENTIAL
-       STATUS WS-STDERR-FILE-STATUS. 
+       STATUS WS-STDERR-FILE-STATUS.
+
+       SELECT OPTIONAL CHECKPOINT-FILE
+       ASSIGN TO STARTREK-CHECKPOINT
+       ORGANIZATION LINE SEQUENTIAL
+       STATUS WS-CHECKPOINT-FILE-STATUS.
 
       * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
 
@@ -116,7 +121,19 @@
  
        FD STANDARD-ERR.
           01 STDERR-LINE      PIC X(32768).
- 
+
+      * CHECKPOINT-FILE HOLDS ONE HEADER RECORD WRITTEN BY THE MAIN
+      * STARTREK BUILD. ONLY THE CAPTAIN'S NAME AND RANK ARE READ HERE -
+      * THE GALAXY/SECTOR LAYOUT ON THAT RECORD DOES NOT MAP ONTO THIS
+      * BUILD'S SMALLER ARRAYS, SO NO CELL DATA IS RESTORED.
+       FD CHECKPOINT-FILE.
+          01 CK-HEADER-RECORD.
+             03 CK-REC-TYPE      PIC X(01).
+                88 CK-IS-HEADER  VALUE "H".
+             03 CK-NAME          PIC X(30).
+             03 CK-RANK          PIC X(25).
+             03 FILLER           PIC X(944).
+
       * ----------------------------------------------------------------
 
        WORKING-STORAGE SECTION.
@@ -136,11 +153,24 @@
              88 WS-STD-FILE-ACTION-READ  VALUE "READ".
              88 WS-STD-FILE-ACTION-IO    VALUE "I-O".
              88 WS-STD-FILE-ACTION-WRITE VALUE "WRITE".
-          03 WS-STD-FILE-NAME           PIC    X(12) VALUE LOW-VALUES.
+          03 WS-STD-FILE-NAME           PIC    X(15) VALUE LOW-VALUES.
              88 WS-STD-FILE-STD-ERR      VALUE "STANDARD-ERR".
              88 WS-STD-FILE-STD-IN       VALUE "STANDARD-IN".
              88 WS-STD-FILE-STD-OUT      VALUE "STANDARD-OUT".
+             88 WS-STD-FILE-CHECKPOINT   VALUE "CHECKPOINT-FILE".
           03 WS-STD-FILE-INFO           PIC    X(60) VALUE LOW-VALUES.
+          03 WS-STD-FILE-ERROR-LINE     PIC    X(84) VALUE LOW-VALUES.
+          03 WS-STD-RETURN-CODE         PIC   99 VALUE ZEROES.
+          03 WS-CHECKPOINT-FILE-STATUS.
+             05 WS-CHECKPOINT-STATUS-1  PIC    9.
+             05 WS-CHECKPOINT-STATUS-2  PIC    9.
+             05 WS-CHECKPOINT-STATUS-2-RED REDEFINES
+                WS-CHECKPOINT-STATUS-2  PIC   99 COMP-5.
+
+       01 WS-CHECKPOINT-SWITCHES.
+          03 WS-CHECKPOINT-FOUND        PIC   X(01) VALUE "N".
+             88 WS-CHECKPOINT-WAS-FOUND       VALUE "Y".
+             88 WS-CHECKPOINT-NOT-FOUND       VALUE "N".
 
        01 WS-FLAGS-SWITCHES.
           03 WS-END-OF-FILE       BINARY PIC    9 VALUE 0.
@@ -224,12 +254,13 @@
                 88 WS-VALUE-LCDR-O4          VALUE  9.
                 88 WS-VALUE-CDR-O5           VALUE 10.
                 88 WS-VALUE-CAPT-O6          VALUE 11.
-                88 WS-VALUE-RDML-O7          VALUE 12.
-                88 WS-VALUE-RADM-O8          VALUE 13.
-                88 WS-VALUE-VADM-O9          VALUE 14.
-                88 WS-VALUE-ADM-O10          VALUE 15.
-                88 WS-VALUE-FL-ADM-O11       VALUE 16.
-                88 WS-VALUE-CMDR-SF-O12      VALUE 17.
+                88 WS-VALUE-COMMODORE        VALUE 12.
+                88 WS-VALUE-RDML-O7          VALUE 13.
+                88 WS-VALUE-RADM-O8          VALUE 14.
+                88 WS-VALUE-VADM-O9          VALUE 15.
+                88 WS-VALUE-ADM-O10          VALUE 16.
+                88 WS-VALUE-FL-ADM-O11       VALUE 17.
+                88 WS-VALUE-CMDR-SF-O12      VALUE 18.
          03 WS-RANK-DESCRIPTION              PIC X(25).
                 88 WS-TRAINEE      VALUE  "Trainee                  ".
                 88 WS-CW02         VALUE  "Warrant Officer 2        ".
@@ -237,13 +268,14 @@
                 88 WS-CW04         VALUE  "Warrant Officer 4        ".
                 88 WS-CW05         VALUE  "Warrant Officer 5        ".
                 88 WS-ENS-O1       VALUE  "Ensign                   ".
-                88 WS-LTJG-O2      VALUE  "Lt., Junior Grade        ".
+                88 WS-LTJG-O2      VALUE  "Lt. Junior Grade         ".
                 88 WS-LT-O3        VALUE  "Lieutenant               ".
                 88 WS-LCDR-O4      VALUE  "Lt. Commander            ".
                 88 WS-CDR-O5       VALUE  "Commander                ".
                 88 WS-CAPT-O6      VALUE  "Captain                  ".
+                88 WS-COMMODORE    VALUE  "Commodore                ".
                 88 WS-RDML-O7      VALUE  "Rear Admiral Lower Half  ".
-                88 WS-RADM-O8      VALUE  "Read Admiral Upper Half  ".
+                88 WS-RADM-O8      VALUE  "Rear Admiral Upper Half  ".
                 88 WS-VADM-O9      VALUE  "Vice Admiral             ".
                 88 WS-ADM-O10      VALUE  "Admiral                  ".
                 88 WS-FADM-O11     VALUE  "Fleet Admiral            ".
@@ -436,7 +468,7 @@
                       LINE 3 COL 12
                       PIC X(30) TO WS-RESPONSE-LAST-NAME.
           03 CONTINUE-GET-RANK.
-             05 VALUE "Enter your rank (1 thru 17): " 
+             05 VALUE "Enter your rank (1 thru 18): "
                       LINE 5 COL 1.
              05 RESPONSE-RANK
                       LINE 5 COL 30
@@ -465,7 +497,7 @@
       * ----------------------------------------------------------------
 
        0000-MAIN-PROGRAM SECTION.
-    
+
            DISPLAY INTRO-SECTION.
            DISPLAY INTRO-RESPONSE.
            ACCEPT RESPONSE-INTRO.
@@ -478,49 +510,63 @@
 
               MOVE SPACES TO RESPONSE-INTRO
 
-              PERFORM UNTIL WS-RANK-STRUCTURE > 0
-                        AND WS-RANK-STRUCTURE < 18
-                 DISPLAY CONTINUE-GET-RANK
-                 ACCEPT RESPONSE-RANK
-              END-PERFORM
+              SET WS-STD-FILE-ACTION-OPEN TO TRUE
+              OPEN OUTPUT STANDARD-ERR
+              SET WS-STD-FILE-STD-ERR TO TRUE
+              MOVE WS-STDERR-FILE-STATUS TO WS-STD-FILE-STATUS
+              PERFORM 9010-CHECK-FILE-STATUS THRU
+                      9010-END
+
+              PERFORM 0005-LOOKUP-CHECKPOINT
+                 THRU 0005-END
+
+              IF WS-CHECKPOINT-NOT-FOUND
+                 PERFORM UNTIL WS-RANK-STRUCTURE > 0
+                           AND WS-RANK-STRUCTURE < 19
+                    DISPLAY CONTINUE-GET-RANK
+                    ACCEPT RESPONSE-RANK
+                 END-PERFORM
+
+                 EVALUATE WS-RANK-STRUCTURE
+                     WHEN 1
+                          SET WS-TRAINEE TO TRUE
+                     WHEN 2
+                          SET WS-CW02 TO TRUE
+                     WHEN 3
+                          SET WS-CW03 TO TRUE
+                     WHEN 4
+                          SET WS-CW04 TO TRUE
+                     WHEN 5
+                          SET WS-CW05 TO TRUE
+                     WHEN 6
+                          SET WS-ENS-O1 TO TRUE
+                     WHEN 7
+                          SET WS-LTJG-O2 TO TRUE
+                     WHEN 8
+                          SET WS-LT-O3 TO TRUE
+                     WHEN 9
+                          SET WS-LCDR-O4 TO TRUE
+                     WHEN 10
+                          SET WS-CDR-O5 TO TRUE
+                     WHEN 11
+                          SET WS-CAPT-O6 TO TRUE
+                     WHEN 12
+                          SET WS-COMMODORE TO TRUE
+                     WHEN 13
+                          SET WS-RDML-O7 TO TRUE
+                     WHEN 14
+                          SET WS-RADM-O8 TO TRUE
+                     WHEN 15
+                          SET WS-VADM-O9 TO TRUE
+                     WHEN 16
+                          SET WS-ADM-O10 TO TRUE
+                     WHEN 17
+                          SET WS-FADM-O11 TO TRUE
+                     WHEN 18
+                          SET WS-CMDR-SF-O12 TO TRUE
+                 END-EVALUATE
+              END-IF
 
-              EVALUATE WS-RANK-STRUCTURE
-                  WHEN 1
-                       SET WS-TRAINEE TO TRUE
-                  WHEN 2
-                       SET WS-CW02 TO TRUE
-                  WHEN 3
-                       SET WS-CW03 TO TRUE
-                  WHEN 4
-                       SET WS-CW04 TO TRUE
-                  WHEN 5
-                       SET WS-CW05 TO TRUE
-                  WHEN 6
-                       SET WS-ENS-O1 TO TRUE
-                  WHEN 7
-                       SET WS-LTJG-O2 TO TRUE
-                  WHEN 8
-                       SET WS-LT-O3 TO TRUE
-                  WHEN 9
-                       SET WS-LCDR-O4 TO TRUE
-                  WHEN 10
-                       SET WS-CDR-O5 TO TRUE
-                  WHEN 11
-                       SET WS-CAPT-O6 TO TRUE
-                  WHEN 12
-                       SET WS-RDML-O7 TO TRUE
-                  WHEN 13
-                       SET WS-RADM-O8 TO TRUE
-                  WHEN 14
-                       SET WS-VADM-O9 TO TRUE
-                  WHEN 15
-                       SET WS-ADM-O10 TO TRUE
-                  WHEN 16
-                       SET WS-FADM-O11 TO TRUE
-                  WHEN 17
-                       SET WS-CMDR-SF-O12 TO TRUE
-              END-EVALUATE
-              
               DISPLAY CONTINUE-GREET
               ACCEPT RESPONSE-GREET
               
@@ -535,11 +581,94 @@
               END-IF
            END-IF.
 
-           STOP RUN RETURNING 0.
+           STOP RUN RETURNING WS-STD-RETURN-CODE.
             
        0000-END.
            EXIT.
 
+      * ----------------------------------------------------------------
+      * LOOKS UP THE SAVED-GAME CHECKPOINT WRITTEN BY THE MAIN STARTREK
+      * BUILD. WHEN THE NAME JUST ENTERED MATCHES THE CHECKPOINT'S
+      * HEADER RECORD, THE CAPTAIN'S RANK IS RESTORED AND THE RANK
+      * PROMPT IS SKIPPED. THE GALAXY/SECTOR LAYOUT IS NOT RESTORED -
+      * THIS BUILD'S ARRAYS ARE A DIFFERENT SIZE AND SHAPE THAN THE
+      * MAIN BUILD'S, SO ONLY THE NAME AND RANK CARRY OVER.
+      * ----------------------------------------------------------------
+
+       0005-LOOKUP-CHECKPOINT SECTION.
+
+           SET WS-CHECKPOINT-NOT-FOUND TO TRUE.
+           SET WS-NOT-EOF              TO TRUE.
+
+           SET WS-STD-FILE-ACTION-OPEN TO TRUE.
+           SET WS-STD-FILE-CHECKPOINT  TO TRUE.
+           OPEN INPUT CHECKPOINT-FILE.
+           MOVE WS-CHECKPOINT-FILE-STATUS TO WS-STD-FILE-STATUS.
+           PERFORM 9010-CHECK-FILE-STATUS THRU
+                   9010-END.
+
+           IF WS-CHECKPOINT-STATUS-1 = 0
+              AND WS-CHECKPOINT-STATUS-2 NOT = 5
+              READ CHECKPOINT-FILE
+                 AT END
+                    SET WS-AT-EOF TO TRUE
+              END-READ
+
+              IF WS-NOT-EOF
+                 AND CK-IS-HEADER
+                 AND CK-NAME = WS-RESPONSE-LAST-NAME
+                 MOVE CK-RANK TO WS-RANK-DESCRIPTION
+                 EVALUATE TRUE
+                     WHEN WS-TRAINEE
+                          SET WS-VALUE-TRAINEE     TO TRUE
+                     WHEN WS-CW02
+                          SET WS-VALUE-CW02        TO TRUE
+                     WHEN WS-CW03
+                          SET WS-VALUE-CW03        TO TRUE
+                     WHEN WS-CW04
+                          SET WS-VALUE-CW04        TO TRUE
+                     WHEN WS-CW05
+                          SET WS-VALUE-CW05        TO TRUE
+                     WHEN WS-ENS-O1
+                          SET WS-VALUE-ENS-O1      TO TRUE
+                     WHEN WS-LTJG-O2
+                          SET WS-VALUE-LTJG-O2     TO TRUE
+                     WHEN WS-LT-O3
+                          SET WS-VALUE-LT-O3       TO TRUE
+                     WHEN WS-LCDR-O4
+                          SET WS-VALUE-LCDR-O4     TO TRUE
+                     WHEN WS-CDR-O5
+                          SET WS-VALUE-CDR-O5      TO TRUE
+                     WHEN WS-CAPT-O6
+                          SET WS-VALUE-CAPT-O6     TO TRUE
+                     WHEN WS-COMMODORE
+                          SET WS-VALUE-COMMODORE   TO TRUE
+                     WHEN WS-RDML-O7
+                          SET WS-VALUE-RDML-O7     TO TRUE
+                     WHEN WS-RADM-O8
+                          SET WS-VALUE-RADM-O8     TO TRUE
+                     WHEN WS-VADM-O9
+                          SET WS-VALUE-VADM-O9     TO TRUE
+                     WHEN WS-ADM-O10
+                          SET WS-VALUE-ADM-O10     TO TRUE
+                     WHEN WS-FADM-O11
+                          SET WS-VALUE-FL-ADM-O11  TO TRUE
+                     WHEN WS-CMDR-SF-O12
+                          SET WS-VALUE-CMDR-SF-O12 TO TRUE
+                 END-EVALUATE
+                 SET WS-CHECKPOINT-WAS-FOUND TO TRUE
+              END-IF
+
+              SET WS-STD-FILE-ACTION-CLOSE TO TRUE
+              CLOSE CHECKPOINT-FILE
+              MOVE WS-CHECKPOINT-FILE-STATUS TO WS-STD-FILE-STATUS
+              PERFORM 9010-CHECK-FILE-STATUS THRU
+                      9010-END
+           END-IF.
+
+       0005-END.
+           EXIT.
+
       * ----------------------------------------------------------------
 
        0010-START-PROGRAM SECTION.
@@ -550,19 +679,13 @@
             MOVE WS-STDIN-FILE-STATUS TO WS-STD-FILE-STATUS.
             PERFORM 9010-CHECK-FILE-STATUS THRU
                     9010-END.
-            
+
             OPEN OUTPUT STANDARD-OUT.
             SET WS-STD-FILE-STD-OUT TO TRUE.
             MOVE WS-STDOUT-FILE-STATUS TO WS-STD-FILE-STATUS.
             PERFORM 9010-CHECK-FILE-STATUS THRU
                     9010-END.
-            
-            OPEN OUTPUT STANDARD-ERR.
-            SET WS-STD-FILE-STD-ERR TO TRUE.
-            MOVE WS-STDOUT-FILE-STATUS TO WS-STD-FILE-STATUS.
-            PERFORM 9010-CHECK-FILE-STATUS THRU
-                    9010-END.
-                    
+
             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME-OFFSET.
 
             PERFORM 0020-INTRO THRU
@@ -954,19 +1077,28 @@
 
             STRING WS-STD-FILE-NAME DELIMITED BY SPACES
                   " " DELIMITED BY SIZE
-                   WS-STD-FILE-ACTION DELIMITED BY SPACES 
+                   WS-STD-FILE-ACTION DELIMITED BY SPACES
                   " " DELIMITED BY SIZE
                    WS-STD-FILE-STATUS DELIMITED BY SIZE
               INTO WS-STD-FILE-INFO.
-            
-      D     DISPLAY WS-STD-FILE-INFO.
-            
 
+      D     DISPLAY WS-STD-FILE-INFO.
 
+            IF WS-STD-FILE-STATUS-1 NOT = 0
+               MOVE 16 TO WS-STD-RETURN-CODE
+               STRING "*** FILE I/O ERROR *** " DELIMITED BY SIZE
+                      WS-STD-FILE-INFO          DELIMITED BY SIZE
+                 INTO WS-STD-FILE-ERROR-LINE
+               IF WS-STD-FILE-STD-ERR
+                  DISPLAY WS-STD-FILE-ERROR-LINE UPON SYSERR
+               ELSE
+                  WRITE STDERR-LINE FROM WS-STD-FILE-ERROR-LINE
+               END-IF
+            END-IF.
 
 
        9010-END.
-            EXIT.       
+            EXIT.
       * ----------------------------------------------------------------
         
 
