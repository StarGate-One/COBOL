@@ -62,6 +62,16 @@
        ASSIGN TO STARTREK-ERROR
        ORGANIZATION LINE SEQUENTIAL
        STATUS WS-STDERR-FILE-STATUS.
+
+       SELECT OPTIONAL CHECKPOINT-FILE
+       ASSIGN TO STARTREK-CHECKPOINT
+       ORGANIZATION LINE SEQUENTIAL
+       STATUS WS-CHECKPOINT-FILE-STATUS.
+
+       SELECT OPTIONAL AUDIT-LOG-FILE
+       ASSIGN TO STARTREK-AUDIT-LOG
+       ORGANIZATION LINE SEQUENTIAL
+       STATUS WS-AUDIT-LOG-FILE-STATUS.
       *
       * ************************************************************** *
       *
@@ -77,6 +87,101 @@
 
        FD STANDARD-ERR.
           01 STDERR-LINE            PIC X(80).
+
+      * CHECKPOINT-FILE HOLDS ONE HEADER RECORD FOLLOWED BY ONE CELL
+      * RECORD PER POPULATED GALAXY COORDINATE. THE TWO RECORD
+      * DESCRIPTIONS SHARE THE SAME RECORD AREA (IMPLICIT REDEFINITION)
+      * AND ARE TOLD APART BY CK-REC-TYPE / CK-CELL-REC-TYPE.
+       FD CHECKPOINT-FILE.
+          01 CK-HEADER-RECORD.
+             03 CK-REC-TYPE            PIC X(01).
+                88 CK-IS-HEADER        VALUE 'H'.
+             03 CK-NAME                PIC X(30).
+             03 CK-RANK                PIC X(25).
+             03 CK-RANK-CHOICES        PIC 9(02).
+             03 CK-RANK-NAME           PIC X(55).
+             03 CK-DIFFICULTY-FACTOR   PIC 9(02).
+             03 CK-DIFFICULTY-FACTOR-SQD
+                                       PIC 9(04).
+             03 CK-ITEM-COUNTER.
+                05 CK-IS-ANOMALLY-CTR     PIC 9(09).
+                05 CK-IS-ASTEROID-CTR     PIC 9(09).
+                05 CK-IS-BLACK-HOLE-CTR   PIC 9(09).
+                05 CK-IS-BORG-CTR         PIC 9(09).
+                05 CK-IS-CARD-CTR         PIC 9(09).
+                05 CK-IS-COMET-CTR        PIC 9(09).
+                05 CK-IS-ENEMY-1-CTR      PIC 9(09).
+                05 CK-IS-ENEMY-2-CTR      PIC 9(09).
+                05 CK-IS-FERI-CTR         PIC 9(09).
+                05 CK-IS-KLINGON-CTR      PIC 9(09).
+                05 CK-IS-KOBIASHI-CTR     PIC 9(09).
+                05 CK-IS-MOON-CTR         PIC 9(09).
+                05 CK-IS-NEXUS-CTR        PIC 9(09).
+                05 CK-IS-NOVA-CTR         PIC 9(09).
+                05 CK-IS-PLANET-CTR       PIC 9(09).
+                05 CK-IS-Q-CTR            PIC 9(09).
+                05 CK-IS-ROMULAN-CTR      PIC 9(09).
+                05 CK-IS-STAR-CTR         PIC 9(09).
+                05 CK-IS-STAR-BASE-CTR    PIC 9(09).
+                05 CK-IS-STAR-SHIP-CTR    PIC 9(09).
+                05 CK-IS-SUPER-NOVA-CTR   PIC 9(09).
+                05 CK-IS-UNKNOWN-CTR      PIC 9(09).
+                05 CK-IS-VGER-CTR         PIC 9(09).
+                05 CK-IS-VULCAN-CTR       PIC 9(09).
+                05 CK-IS-WORM-HOLE-CTR    PIC 9(09).
+             03 CK-ITEM-MAX-COUNTER.
+                05 CK-IS-ANOMALLY-MAX     PIC 9(09).
+                05 CK-IS-ASTEROID-MAX     PIC 9(09).
+                05 CK-IS-BLACK-HOLE-MAX   PIC 9(09).
+                05 CK-IS-BORG-MAX         PIC 9(09).
+                05 CK-IS-CARD-MAX         PIC 9(09).
+                05 CK-IS-COMET-MAX        PIC 9(09).
+                05 CK-IS-ENEMY-1-MAX      PIC 9(09).
+                05 CK-IS-ENEMY-2-MAX      PIC 9(09).
+                05 CK-IS-FERI-MAX         PIC 9(09).
+                05 CK-IS-KLINGON-MAX      PIC 9(09).
+                05 CK-IS-KOBIASHI-MAX     PIC 9(09).
+                05 CK-IS-MOON-MAX         PIC 9(09).
+                05 CK-IS-NEXUS-MAX        PIC 9(09).
+                05 CK-IS-NOVA-MAX         PIC 9(09).
+                05 CK-IS-PLANET-MAX       PIC 9(09).
+                05 CK-IS-Q-MAX            PIC 9(09).
+                05 CK-IS-ROMULAN-MAX      PIC 9(09).
+                05 CK-IS-STAR-MAX         PIC 9(09).
+                05 CK-IS-STAR-BASE-MAX    PIC 9(09).
+                05 CK-IS-STAR-SHIP-MAX    PIC 9(09).
+                05 CK-IS-SUPER-NOVA-MAX   PIC 9(09).
+                05 CK-IS-UNKNOWN-MAX      PIC 9(09).
+                05 CK-IS-VGER-MAX         PIC 9(09).
+                05 CK-IS-VULCAN-MAX       PIC 9(09).
+                05 CK-IS-WORM-HOLE-MAX    PIC 9(09).
+             03 CK-SHIP-POSITION.
+                05 CK-CURR-QUAD           PIC 9(01).
+                05 CK-CURR-QUAD-X         PIC 9(02).
+                05 CK-CURR-QUAD-Y         PIC 9(02).
+                05 CK-CURR-QUAD-Z         PIC 9(02).
+                05 CK-CURR-SECT-X         PIC 9(02).
+                05 CK-CURR-SECT-Y         PIC 9(02).
+                05 CK-CURR-SECT-Z         PIC 9(02).
+             03 CK-SHIP-STATUS.
+                05 CK-SHIP-SHIELDS        PIC X(01).
+                05 CK-SHIP-ENERGY         PIC 9(05).
+                05 CK-SHIP-TORPEDOES      PIC 9(02).
+                05 CK-SHIP-DAMAGE         PIC 9(01).
+                05 CK-SHIP-DOCKED         PIC X(01).
+          01 CK-CELL-RECORD.
+             03 CK-CELL-REC-TYPE       PIC X(01).
+                88 CK-IS-CELL          VALUE 'C'.
+             03 CK-CELL-SECTOR-ID.
+                05 CK-CELL-QUAD-ID     PIC 9(01).
+                05 CK-CELL-QUAD-X-ID   PIC 9(02).
+                05 CK-CELL-QUAD-Y-ID   PIC 9(02).
+                05 CK-CELL-QUAD-Z-ID   PIC 9(02).
+             03 CK-CELL-SECTOR-CONTENTS
+                                       PIC X(1000).
+
+       FD AUDIT-LOG-FILE.
+          01 AUDIT-LOG-RECORD          PIC X(132).
       *
       * -------------------------------------------------------------- *
       *
@@ -84,6 +189,9 @@
 
        01 WS-BLANK-LINE             PIC  X(80)  VALUE SPACES.
        01 WS-PAUSE                  PIC  X(01)  VALUE SPACES.
+       01 WS-INTRO-RESPONSE         PIC  X(01)  VALUE SPACES.
+          88 WS-INTRO-CONTINUE                  VALUE 'C' 'c'.
+          88 WS-INTRO-QUIT                      VALUE 'Q' 'q'.
 
        01 WS-RANDOM-NUMBERS.
           03 WS-RANDOM-NUMBER       PIC 9(19)V9(19).
@@ -94,6 +202,16 @@
           03 WS-RANDOM-SEED         PIC 9(19)V9(19).
           03 WS-RANDOM-TEMP         PIC 9(19)V9(19).
 
+       01 WS-STARSHIP-RANDOM-NUMBERS.
+          03 WS-STARSHIP-RANDOM-NUMBER
+                                    PIC 9(19)V9(19).
+          03 WS-STARSHIP-RANDOM-NBR REDEFINES
+             WS-STARSHIP-RANDOM-NUMBER.
+             05 WS-STARSHIP-RDM-NBR-INT
+                                    PIC 9(19).
+             05 WS-STARSHIP-RDM-NBR-DEC
+                                    PIC 9(19).
+
        01 WS-STD-FILE-STATUSES.
           03 WS-STDIN-FILE-STATUS.
              05 WS-STDIN-STATUS-1   PIC  9(01)  VALUE ZEROES.
@@ -110,6 +228,38 @@
              05 WS-STDERR-STATUS-2  PIC  9(01)  VALUE ZEROES.
              05 WS-STDERR-STATUS-2-RED REDEFINES
                 WS-STDERR-STATUS-2  PIC  9(02)  COMP-5.
+          03 WS-CHECKPOINT-FILE-STATUS.
+             05 WS-CHECKPOINT-STATUS-1
+                                    PIC  9(01)  VALUE ZEROES.
+             05 WS-CHECKPOINT-STATUS-2
+                                    PIC  9(01)  VALUE ZEROES.
+             05 WS-CHECKPOINT-STATUS-2-RED REDEFINES
+                WS-CHECKPOINT-STATUS-2
+                                    PIC  9(02)  COMP-5.
+          03 WS-AUDIT-LOG-FILE-STATUS.
+             05 WS-AUDIT-LOG-STATUS-1
+                                    PIC  9(01)  VALUE ZEROES.
+             05 WS-AUDIT-LOG-STATUS-2
+                                    PIC  9(01)  VALUE ZEROES.
+             05 WS-AUDIT-LOG-STATUS-2-RED REDEFINES
+                WS-AUDIT-LOG-STATUS-2
+                                    PIC  9(02)  COMP-5.
+
+       01 WS-AUDIT-LOG-LINE         PIC  X(132) VALUE SPACES.
+
+       01 WS-CHECKPOINT-SWITCHES.
+          03 WS-CHECKPOINT-FOUND    PIC  X(01)  VALUE 'N'.
+             88 WS-CHECKPOINT-WAS-FOUND        VALUE 'Y'.
+             88 WS-CHECKPOINT-NOT-FOUND        VALUE 'N'.
+
+       01 WS-KOBAYASHI-SWITCHES.
+          03 WS-KOBAYASHI-RESPONSE  PIC  X(01)  VALUE 'N'.
+             88 WS-KOBAYASHI-OPT-IN            VALUE 'Y'.
+
+       01 WS-FIXED-SEED-SWITCHES.
+          03 WS-FIXED-SEED-RESPONSE PIC  X(01)  VALUE 'N'.
+             88 WS-FIXED-SEED-OPT-IN           VALUE 'Y'.
+          03 WS-FIXED-SEED-VALUE    PIC  9(09)  VALUE ZEROES.
 
        01 WS-NAME                   PIC  X(30)  VALUE ZEROES.
 
@@ -134,6 +284,10 @@
           88 WS-RANK-CHOICE-17      VALUE 17.
           88 WS-RANK-CHOICE-VALID   VALUES 0 THRU 17.
 
+       01 WS-DIFFICULTY-CHOICE      PIC  9(02)  VALUE ZEROES.
+          88 WS-DIFFICULTY-CHOICE-VALID
+                                    VALUES 0 THRU 17.
+
        01 WS-RANK                   PIC  X(25)  VALUE SPACES.
           88 WS-RANK-TRAINEE        VALUE 'Trainee                  '.
           88 WS-RANK-WARRANT-2      VALUE 'Warrant Officer 2        '.
@@ -179,8 +333,8 @@
           88 WS-IS-WORM-HOLE        VALUE 'w'.
           88 WS-IS-UNKNOWN          VALUE 'u'.
 
-       01 WS-IS-ENEMY REDEFINES
-          WS-SECTOR-ITEMS           PIC  X(01).
+       01 WS-IS-ENEMY REDEFINES WS-SECTOR-ITEMS
+                                    PIC  X(01).
           88 WS-IS-BORG             VALUE 'B'.
           88 WS-IS-CARD             VALUE 'C'.
           88 WS-IS-ENEMY-1          VALUE '1'.
@@ -191,8 +345,8 @@
           88 WS-IS-ROMULAN          VALUE 'R'.
           88 WS-IS-VGER             VALUE 'V'.
 
-       01 WS-IS-ALLIED REDEFINES
-          WS-SECTOR-ITEMS           PIC  X(01).
+       01 WS-IS-ALLIED REDEFINES WS-SECTOR-ITEMS
+                                    PIC  X(01).
           88 WS-IS-FERI             VALUE 'f'.
           88 WS-IS-KOBIASHI         VALUE '!'.
           88 WS-IS-NO-ALLIED        VALUE '0'.
@@ -203,8 +357,8 @@
           03 FILLER                 PIC X(01)  VALUE SPACES.
           03 WS-STARSHIP-NAME       PIC X(16)  VALUE SPACES.
 
-       01 WS-CONSTELLATION-SHIPS REDEFINES
-          WS-STAR-SHIPS             PIC X(25).
+       01 WS-CONSTELLATION-SHIPS REDEFINES WS-STAR-SHIPS
+                                    PIC X(25).
           88 WS-SHIP-CONSTELLATION1 VALUE 'NCC-1974 Constellation   '.
           88 WS-SHIP-GETTYSBURG     VALUE 'NCC-3890 Gettysburg      '.
           88 WS-SHIP-HATHAWAY       VALUE 'NCC-2593 Hathaway        '.
@@ -212,8 +366,8 @@
           88 WS-SHIP-STARGAZER      VALUE 'NCC-2893 Stargazer       '.
           88 WS-SHIP-VICTORY        VALUE 'NCC-9754 Victory         '.
 
-       01 WS-CONSITUTION-SHIPS REDEFINES
-          WS-STAR-SHIPS             PIC X(25).
+       01 WS-CONSITUTION-SHIPS REDEFINES WS-STAR-SHIPS
+                                    PIC X(25).
           88 WS-SHIP-CONSTELLATION2 VALUE 'NCC-1017 Constellation   '.
           88 WS-SHIP-CONSTITUTION   VALUE 'NCC-1700 Constitution    '.
           88 WS-SHIP-DEFIANT        VALUE 'NCC-1764 Defiant         '.
@@ -226,26 +380,68 @@
           88 WS-SHIP-POTEMKIN       VALUE 'NCC-1657 Potemkin        '.
           88 WS-SHIP-YORKTOWN       VALUE 'NCC-1717 Yorktown        '.
 
-       01 WS-EXCELSIOR-SHIPS REDEFINES
-          WS-STAR-SHIPS             PIC X(25).
+       01 WS-EXCELSIOR-SHIPS REDEFINES WS-STAR-SHIPS
+                                    PIC X(25).
           88 WS-SHIP-EXCELSIOR      VALUE 'NCC-2000 Excelsior       '.
 
-       01 WS-MIRANDA-SHIPS REDEFINES
-          WS-STAR-SHIPS             PIC X(25).
+       01 WS-MIRANDA-SHIPS REDEFINES WS-STAR-SHIPS
+                                    PIC X(25).
           88 WS-SHIP-HELIN          VALUE 'NCC-1692 Helin           '.
           88 WS-SHIP-LANTREE        VALUE 'NCC-1837 Lantree         '.
           88 WS-SHIP-RELIANT        VALUE 'NCC-1864 Reliant         '.
           88 WS-SHIP-SARATOGA       VALUE 'NCC-1867 Saratoga        '.
           88 WS-SHIP-SITAK          VALUE 'NCC-1924 Sitak           '.
 
-       01 WS-SOYUZ-SHIPS REDEFINES
-          WS-STAR-SHIPS             PIC X(25).
+       01 WS-SOYUZ-SHIPS REDEFINES WS-STAR-SHIPS
+                                    PIC X(25).
           88 WS-SHIP-BOZEMAN        VALUE 'NCC-1941 Bozeman         '.
 
-       01 WS-SYDNEY-SHIPS REDEFINES
-          WS-STAR-SHIPS             PIC X(25) .
+       01 WS-SYDNEY-SHIPS REDEFINES WS-STAR-SHIPS
+                                    PIC X(25) .
           88 WS-SHIP-JENOLAN        VALUE 'NCC-2010 Jenolan         '.
 
+       01 WS-STARSHIP-LOG-MAX       PIC  9(04)  VALUE 4000.
+
+       01 WS-STARSHIP-LOG.
+          03 WS-STARSHIP-LOG-ENTRY  OCCURS 4000 TIMES.
+             05 WS-SL-QUAD-ID       PIC  9(01)  VALUE ZEROES.
+             05 WS-SL-QUAD-X-ID     PIC  9(02)  VALUE ZEROES.
+             05 WS-SL-QUAD-Y-ID     PIC  9(02)  VALUE ZEROES.
+             05 WS-SL-QUAD-Z-ID     PIC  9(02)  VALUE ZEROES.
+             05 WS-SL-SECTOR-X      PIC  9(02)  VALUE ZEROES.
+             05 WS-SL-SECTOR-Y      PIC  9(02)  VALUE ZEROES.
+             05 WS-SL-SECTOR-Z      PIC  9(02)  VALUE ZEROES.
+             05 WS-SL-REGISTER      PIC  X(08)  VALUE SPACES.
+             05 WS-SL-NAME          PIC  X(16)  VALUE SPACES.
+
+       01 WS-LRS-WORK-AREA.
+          03 WS-LRS-OCTANT-IDX      PIC  9(01)  VALUE ZEROES.
+          03 WS-LRS-QUAD-X-CTR      PIC  9(02)  VALUE ZEROES.
+          03 WS-LRS-QUAD-Y-CTR      PIC  9(02)  VALUE ZEROES.
+          03 WS-LRS-QUAD-Z-CTR      PIC  9(02)  VALUE ZEROES.
+          03 WS-LRS-SPACE-COUNT     PIC  9(04)  VALUE ZEROES.
+          03 WS-LRS-HOSTILE-COUNT   PIC  9(04)  VALUE ZEROES.
+          03 WS-LRS-HAZARD-COUNT    PIC  9(04)  VALUE ZEROES.
+          03 WS-LRS-DENSITY-TABLE.
+             05 WS-LRS-OCTANT-DENSITY
+                                     OCCURS 8 TIMES.
+                07 WS-LRS-HOSTILE-DENSITY
+                                     PIC  9(07)  VALUE ZEROES.
+                07 WS-LRS-HAZARD-DENSITY
+                                     PIC  9(07)  VALUE ZEROES.
+
+       01 WS-LRS-X-SIGNS-LIT        PIC  X(08)  VALUE '----++++'.
+       01 WS-LRS-X-SIGNS REDEFINES WS-LRS-X-SIGNS-LIT.
+          03 WS-LRS-X-SIGN          PIC  X(01)  OCCURS 8 TIMES.
+
+       01 WS-LRS-Y-SIGNS-LIT        PIC  X(08)  VALUE '--++--++'.
+       01 WS-LRS-Y-SIGNS REDEFINES WS-LRS-Y-SIGNS-LIT.
+          03 WS-LRS-Y-SIGN          PIC  X(01)  OCCURS 8 TIMES.
+
+       01 WS-LRS-Z-SIGNS-LIT        PIC  X(08)  VALUE '-+-+-+-+'.
+       01 WS-LRS-Z-SIGNS REDEFINES WS-LRS-Z-SIGNS-LIT.
+          03 WS-LRS-Z-SIGN          PIC  X(01)  OCCURS 8 TIMES.
+
        01 WS-FLAG-SWITCHES.
           03 WS-EOF          BINARY PIC  9(01)  VALUE ZEROES.
              88 WS-EOF-FALSE         VALUE 0.
@@ -302,6 +498,8 @@
           03 WS-SECTOR-X-CTR        PIC  9(02)         VALUE ZEROES.
           03 WS-SECTOR-Y-CTR        PIC  9(02)         VALUE ZEROES.
           03 WS-SECTOR-Z-CTR        PIC  9(02)         VALUE ZEROES.
+          03 WS-STARSHIP-LOG-CTR    PIC  9(04)         VALUE ZEROES.
+          03 WS-STARSHIP-LOG-IDX    PIC  9(04)         VALUE ZEROES.
           03 WS-ITEM-COUNTER.
              05 WS-IS-ANOMALLY-CTR     PIC  9(09)      VALUE ZEROES.
              05 WS-IS-ASTEROID-CTR     PIC  9(09)      VALUE ZEROES.
@@ -359,11 +557,50 @@
           03 WS-QUAD-MAX            PIC  9(01)         VALUE 4.
           03 WS-SECTOR-MAX          PIC  9(02)         VALUE 10.
           03 WS-CONTENT-ID          PIC  9(02)         VALUE 90.
+          03 WS-SECTOR-CAPACITY     PIC  9(04)         VALUE 1000.
+
+       01 WS-SHIP-POSITION.
+          03 WS-CURR-QUAD           PIC  9(01)         VALUE 1.
+          03 WS-CURR-QUAD-X         PIC  9(02)         VALUE 5.
+          03 WS-CURR-QUAD-Y         PIC  9(02)         VALUE 5.
+          03 WS-CURR-QUAD-Z         PIC  9(02)         VALUE 5.
+          03 WS-CURR-SECT-X         PIC  9(02)         VALUE 5.
+          03 WS-CURR-SECT-Y         PIC  9(02)         VALUE 5.
+          03 WS-CURR-SECT-Z         PIC  9(02)         VALUE 5.
+
+       01 WS-SHIP-STATUS.
+          03 WS-SHIP-SHIELDS        PIC  X(01)         VALUE 'D'.
+             88 WS-SHIELDS-UP                          VALUE 'U'.
+             88 WS-SHIELDS-DOWN                        VALUE 'D'.
+          03 WS-SHIP-ENERGY         PIC  9(05)         VALUE 03000.
+          03 WS-SHIP-TORPEDOES      PIC  9(02)         VALUE 10.
+          03 WS-SHIP-DAMAGE         PIC  9(01)         VALUE ZEROES.
+             88 WS-SHIP-NO-DAMAGE                      VALUE ZERO.
+          03 WS-SHIP-DOCKED         PIC  X(01)         VALUE 'N'.
+             88 WS-SHIP-IS-DOCKED                      VALUE 'Y'.
+
+       01 WS-COMMAND-AREA.
+          03 WS-COMMAND             PIC  X(04)         VALUE SPACES.
+             88 WS-CMD-SRS                             VALUE 'SRS '.
+             88 WS-CMD-LRS                             VALUE 'LRS '.
+             88 WS-CMD-IMP                             VALUE 'IMP '.
+             88 WS-CMD-WARP                            VALUE 'WARP'.
+             88 WS-CMD-PHA                             VALUE 'PHA '.
+             88 WS-CMD-TOR                             VALUE 'TOR '.
+             88 WS-CMD-SHI                             VALUE 'SHI '.
+             88 WS-CMD-DOC                             VALUE 'DOC '.
+             88 WS-CMD-HELP                            VALUE 'HELP'.
+             88 WS-CMD-QUIT                            VALUE 'QUIT'.
+          03 WS-COMMAND-LOOP-DONE   PIC  X(01)         VALUE 'N'.
+             88 WS-COMMAND-LOOP-IS-DONE                VALUE 'Y'.
+
+       01 WS-SRS-DISPLAY-LINE.
+          03 WS-SRS-CHAR            PIC  X(01) OCCURS 10 TIMES.
 
        01 WS-CURRENT-DATE-TIME-OFFSET
                                     PIC X(21)          VALUE SPACES.
-       01 WS-CURRENT-DATE-TIME-OFFSET-RED REDEFINES
-          WS-CURRENT-DATE-TIME-OFFSET.
+       01 WS-CURRENT-DATE-TIME-OFFSET-RED
+                             REDEFINES WS-CURRENT-DATE-TIME-OFFSET.
           03 WS-CURRENT-DATE.
              05 WS-CURRENT-DATE-CC   PIC   9(02).
              05 WS-CURRENT-DATE-YY   PIC   9(02).
@@ -395,6 +632,34 @@
       * -------------------------------------------------------------- *
       *
        SCREEN SECTION.
+
+       01 MAIN-SCREEN.
+          03 INTRO-SECTION.
+             05 VALUE 'U.S.S. ENTERPRISE - STAR TREK' BLANK SCREEN
+                      LINE 1 COL 26.
+             05 VALUE 'Space, the final frontier!!!'
+                      LINE 3 COL 1.
+             05 VALUE 'These are the voyages of the starship '
+                      LINE 4 COL 1.
+             05 VALUE 'Enterprise.'
+                      LINE 4 COL 40.
+             05 VALUE 'An ongoing mission, to explore strange new '
+                      LINE 5 COL 1.
+             05 VALUE 'worlds.'
+                      LINE 5 COL 46.
+             05 VALUE 'To seek out new life and new civilizations.'
+                      LINE 6 COL 1.
+             05 VALUE 'To boldly go where no one has gone before!!!'
+                      LINE 7 COL 1.
+             05 VALUE 'C - to Continue'
+                      LINE 12 COL 10.
+             05 VALUE 'Q - to Quit'
+                      LINE 13 COL 10.
+             05 VALUE 'Enter Choice: '
+                      LINE 14 COL 10.
+             05 RESPONSE-INTRO
+                      LINE 14 COL 24
+                      PIC X TO WS-INTRO-RESPONSE.
       *
       * ************************************************************** *
       *
@@ -402,17 +667,40 @@
 
        1000-START-PROGRAM SECTION.
 
-           DISPLAY 'Space, the final frontier!!!'.
-           DISPLAY 'These are the voyages of the starship Enterprise.'.
-           DISPLAY 'An ongoing mission, to explore strange new worlds.'.
-           DISPLAY 'To seek out new life and new civilizations.'.
-           DISPLAY 'To boldly go where no one has gone before!!!'.
-           DISPLAY WS-BLANK-LINE.
-           DISPLAY WS-BLANK-LINE.
+           DISPLAY INTRO-SECTION.
+           ACCEPT RESPONSE-INTRO.
+
+           IF WS-INTRO-QUIT
+              PERFORM 9990-STOP-PROGRAM
+                 THRU 9990-END
+           END-IF.
 
+       1000-NAME-LOOP.
            DISPLAY 'Please enter your name: '.
            ACCEPT WS-NAME FROM CONSOLE.
 
+           IF WS-NAME = SPACES OR WS-NAME = LOW-VALUES
+              DISPLAY WS-BLANK-LINE
+              DISPLAY 'Invalid name - a name cannot be blank!'
+              GO TO 1000-NAME-LOOP
+           END-IF.
+
+           PERFORM 1030-LOAD-CHECKPOINT
+              THRU 1030-END.
+
+           IF WS-CHECKPOINT-WAS-FOUND
+              DISPLAY WS-BLANK-LINE
+              DISPLAY 'Welcome back, ' WS-RANK-NAME
+              DISPLAY 'Resuming your mission in progress...'
+              DISPLAY WS-BLANK-LINE
+              PERFORM 1015-DISPLAY-SHIP-STATUS
+                 THRU 1015-END
+              MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME-OFFSET
+              PERFORM 1025-LOG-SESSION
+                 THRU 1025-END
+              GO TO 1000-RESUME
+           END-IF.
+
        1000-RANK-LOOP.
            DISPLAY WS-BLANK-LINE.
            DISPLAY WS-BLANK-LINE.
@@ -450,6 +738,39 @@
               GO TO 1000-RANK-LOOP
            END-IF.
 
+       1005-DIFFICULTY-LOOP.
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY 'Please choose a galaxy difficulty, independent of'.
+           DISPLAY 'your rank (0 smallest/easiest through 17'.
+           DISPLAY 'largest/hardest): '.
+           ACCEPT WS-DIFFICULTY-CHOICE FROM CONSOLE.
+
+           IF NOT WS-DIFFICULTY-CHOICE-VALID
+              DISPLAY WS-BLANK-LINE
+              DISPLAY 'Invalid difficulty choice.'
+              DISPLAY 'Please select a valid value (0 through 17)!'
+              GO TO 1005-DIFFICULTY-LOOP
+           END-IF.
+
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY 'Would you like to take the Kobayashi Maru test'.
+           DISPLAY 'as a voluntary command evaluation drill (Y/N)? '.
+           ACCEPT WS-KOBAYASHI-RESPONSE FROM CONSOLE.
+           MOVE FUNCTION UPPER-CASE(WS-KOBAYASHI-RESPONSE)
+             TO WS-KOBAYASHI-RESPONSE.
+
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY 'Would you like to supply a fixed random seed for'.
+           DISPLAY 'this session, for reproducing a prior run (Y/N)? '.
+           ACCEPT WS-FIXED-SEED-RESPONSE FROM CONSOLE.
+           MOVE FUNCTION UPPER-CASE(WS-FIXED-SEED-RESPONSE)
+             TO WS-FIXED-SEED-RESPONSE.
+
+           IF WS-FIXED-SEED-OPT-IN
+              DISPLAY 'Please enter the seed value: '
+              ACCEPT WS-FIXED-SEED-VALUE FROM CONSOLE
+           END-IF.
+
            PERFORM 1010-FORMAT-RANK-NAME
               THRU 1010-END.
 
@@ -466,6 +787,9 @@
            DISPLAY 'Your mission is to perform the duties assigned'.
            DISPLAY 'as directed by those appointed above you. ...'.
 
+           PERFORM 1015-DISPLAY-SHIP-STATUS
+              THRU 1015-END.
+
            DISPLAY WS-BLANK-LINE.
            DISPLAY WS-BLANK-LINE.
            DISPLAY 'Press <ENTER> key to continue. ...'.
@@ -474,9 +798,19 @@
            PERFORM 1020-COMPUTE-RANDOM-SEED
               THRU 1020-END.
 
+           PERFORM 1025-LOG-SESSION
+              THRU 1025-END.
+
            PERFORM 1040-BUILD-GALAXY
               THRU 1040-END.
 
+           PERFORM 1045-SAVE-CHECKPOINT
+              THRU 1045-END.
+
+       1000-RESUME.
+           PERFORM 2000-COMMAND-LOOP
+              THRU 2000-END.
+
            PERFORM 9990-STOP-PROGRAM
               THRU 9990-END.
 
@@ -536,7 +870,7 @@
              INTO WS-RANK-NAME.
 
            COMPUTE WS-DIFFICULTY-FACTOR =
-                 ((WS-RANK-CHOICES + 1) * 2) + 4.
+                 ((WS-DIFFICULTY-CHOICE + 1) * 2) + 4.
            COMPUTE WS-DIFFICULTY-FACTOR-SQD =
                    WS-DIFFICULTY-FACTOR * WS-DIFFICULTY-FACTOR.
 
@@ -548,11 +882,34 @@
            EXIT.
       *
       * -------------------------------------------------------------- *
+      *
+       1015-DISPLAY-SHIP-STATUS SECTION.
+
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY 'Current status of the U.S.S. Enterprise:'.
+           DISPLAY '  Shields.......... ' WS-SHIP-SHIELDS
+                   ' (U)p / (D)own'.
+           DISPLAY '  Energy........... ' WS-SHIP-ENERGY.
+           DISPLAY '  Torpedoes........ ' WS-SHIP-TORPEDOES.
+           DISPLAY '  Damage reports... ' WS-SHIP-DAMAGE.
+           DISPLAY '  Docked........... ' WS-SHIP-DOCKED.
+
+       1015-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
       *
        1020-COMPUTE-RANDOM-SEED SECTION.
 
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME-OFFSET.
 
+           IF WS-FIXED-SEED-OPT-IN
+              MOVE WS-FIXED-SEED-VALUE TO WS-RANDOM-SEED
+              COMPUTE WS-RANDOM-NUMBER =
+                      FUNCTION RANDOM (WS-RANDOM-SEED)
+              GO TO 1020-END
+           END-IF.
+
            MOVE 1.0000000000000000001 TO WS-RANDOM-TEMP.
       D    DISPLAY 'WS-RANDOM-TEMP->'WS-RANDOM-TEMP.
 
@@ -652,10 +1009,135 @@
            EXIT.
       *
       * -------------------------------------------------------------- *
+      *
+       1025-LOG-SESSION SECTION.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+           MOVE SPACES TO WS-AUDIT-LOG-LINE.
+           STRING WS-CURRENT-DATE-CC   DELIMITED BY SIZE
+                  WS-CURRENT-DATE-YY   DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-CURRENT-DATE-MM   DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-CURRENT-DATE-DD   DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-CURRENT-TIME-HH   DELIMITED BY SIZE
+                  ':'                  DELIMITED BY SIZE
+                  WS-CURRENT-TIME-MM   DELIMITED BY SIZE
+                  ':'                  DELIMITED BY SIZE
+                  WS-CURRENT-TIME-SS   DELIMITED BY SIZE
+                  ' | '                DELIMITED BY SIZE
+                  WS-NAME              DELIMITED BY LOW-VALUES
+                  ' | '                DELIMITED BY SIZE
+                  WS-RANK              DELIMITED BY LOW-VALUES
+                  ' | difficulty '     DELIMITED BY SIZE
+                  WS-DIFFICULTY-FACTOR DELIMITED BY SIZE
+             INTO WS-AUDIT-LOG-LINE.
+
+           MOVE WS-AUDIT-LOG-LINE TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+
+       1025-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       1030-LOAD-CHECKPOINT SECTION.
+
+           SET WS-CHECKPOINT-NOT-FOUND TO TRUE.
+           SET WS-EOF-FALSE            TO TRUE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CHECKPOINT-STATUS-1 = 0 AND WS-CHECKPOINT-STATUS-2 = 5
+              GO TO 1030-END
+           END-IF.
+
+           IF WS-CHECKPOINT-STATUS-1 = 3 OR WS-CHECKPOINT-STATUS-1 = 9
+              DISPLAY 'Error opening checkpoint file, status '
+                      WS-CHECKPOINT-FILE-STATUS UPON SYSERR
+              GO TO 1030-END
+           END-IF.
+
+           READ CHECKPOINT-FILE
+              AT END
+                 SET WS-EOF-TRUE TO TRUE
+           END-READ.
+
+           IF WS-EOF-TRUE
+              OR CK-NAME NOT = WS-NAME
+              CLOSE CHECKPOINT-FILE
+              GO TO 1030-END
+           END-IF.
+
+           PERFORM 1035-RESTORE-CHECKPOINT
+              THRU 1035-END.
+           SET WS-CHECKPOINT-WAS-FOUND TO TRUE.
+
+           PERFORM UNTIL WS-EOF-TRUE
+              READ CHECKPOINT-FILE
+                 AT END
+                    SET WS-EOF-TRUE TO TRUE
+                 NOT AT END
+                    PERFORM 1037-RESTORE-CELL
+                       THRU 1037-END
+              END-READ
+           END-PERFORM.
+
+           CLOSE CHECKPOINT-FILE.
+
+       1030-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       1035-RESTORE-CHECKPOINT SECTION.
+
+           MOVE ZEROES                  TO WS-GALAXY-ARRAY.
+
+           MOVE CK-RANK                 TO WS-RANK.
+           MOVE CK-RANK-CHOICES         TO WS-RANK-CHOICES.
+           MOVE CK-RANK-NAME            TO WS-RANK-NAME.
+           MOVE CK-DIFFICULTY-FACTOR    TO WS-DIFFICULTY-FACTOR.
+           MOVE CK-DIFFICULTY-FACTOR-SQD
+                                        TO WS-DIFFICULTY-FACTOR-SQD.
+           MOVE CK-ITEM-COUNTER         TO WS-ITEM-COUNTER.
+           MOVE CK-ITEM-MAX-COUNTER     TO WS-ITEM-MAX-COUNTER.
+           MOVE CK-SHIP-POSITION        TO WS-SHIP-POSITION.
+           MOVE CK-SHIP-STATUS          TO WS-SHIP-STATUS.
+
+       1035-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       1037-RESTORE-CELL SECTION.
+
+           MOVE CK-CELL-QUAD-ID          TO WS-QUAD-CTR.
+           MOVE CK-CELL-QUAD-X-ID        TO WS-QUAD-X-CTR.
+           MOVE CK-CELL-QUAD-Y-ID        TO WS-QUAD-Y-CTR.
+           MOVE CK-CELL-QUAD-Z-ID        TO WS-QUAD-Z-CTR.
+
+           MOVE CK-CELL-SECTOR-ID
+             TO WS-QUAD-SECTOR-ID (WS-QUAD-CTR WS-QUAD-X-CTR
+                                   WS-QUAD-Y-CTR WS-QUAD-Z-CTR).
+           MOVE CK-CELL-SECTOR-CONTENTS
+             TO WS-QUAD-SECTOR-CONTENTS (WS-QUAD-CTR WS-QUAD-X-CTR
+                                         WS-QUAD-Y-CTR WS-QUAD-Z-CTR).
+
+       1037-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
       *
        1040-BUILD-GALAXY SECTION.
 
            MOVE ZEROES TO WS-GALAXY-ARRAY.
+           MOVE ZEROES TO WS-STARSHIP-LOG-CTR.
+           MOVE ZEROES TO WS-STARSHIP-LOG.
 
            PERFORM VARYING WS-QUAD-CTR FROM 1 BY 1
              UNTIL WS-QUAD-CTR > WS-QUAD-MAX
@@ -694,6 +1176,9 @@
 
              END-PERFORM
 
+             PERFORM 1055-DISPLAY-ITEM-CENSUS
+                THRU 1055-END
+
       D      DISPLAY WS-QUAD-CTR "WS-ITEM-COUNTER-> "
                      WS-ITEM-COUNTER
 
@@ -760,13 +1245,84 @@
            EXIT.
       *
       * -------------------------------------------------------------- *
+      *
+       1045-SAVE-CHECKPOINT SECTION.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           SET CK-IS-HEADER              TO TRUE.
+           MOVE WS-NAME                  TO CK-NAME.
+           MOVE WS-RANK                  TO CK-RANK.
+           MOVE WS-RANK-CHOICES          TO CK-RANK-CHOICES.
+           MOVE WS-RANK-NAME             TO CK-RANK-NAME.
+           MOVE WS-DIFFICULTY-FACTOR     TO CK-DIFFICULTY-FACTOR.
+           MOVE WS-DIFFICULTY-FACTOR-SQD
+                                         TO CK-DIFFICULTY-FACTOR-SQD.
+           MOVE WS-ITEM-COUNTER          TO CK-ITEM-COUNTER.
+           MOVE WS-ITEM-MAX-COUNTER      TO CK-ITEM-MAX-COUNTER.
+           MOVE WS-SHIP-POSITION         TO CK-SHIP-POSITION.
+           MOVE WS-SHIP-STATUS           TO CK-SHIP-STATUS.
+
+           WRITE CK-HEADER-RECORD.
+
+           PERFORM VARYING WS-QUAD-CTR FROM 1 BY 1
+             UNTIL WS-QUAD-CTR > WS-QUAD-MAX
+
+             PERFORM VARYING WS-QUAD-X-CTR FROM 1 BY 1
+               UNTIL WS-QUAD-X-CTR > WS-DIFFICULTY-FACTOR
+
+               PERFORM VARYING WS-QUAD-Y-CTR FROM 1 BY 1
+                 UNTIL WS-QUAD-Y-CTR > WS-DIFFICULTY-FACTOR
+
+                 PERFORM VARYING WS-QUAD-Z-CTR FROM 1 BY 1
+                   UNTIL WS-QUAD-Z-CTR > WS-DIFFICULTY-FACTOR
+
+                   IF WS-QUAD-SECTOR-CONTENTS (WS-QUAD-CTR WS-QUAD-X-CTR
+                                     WS-QUAD-Y-CTR WS-QUAD-Z-CTR)
+                        NOT = SPACES
+                      PERFORM 1047-SAVE-CELL
+                         THRU 1047-END
+                   END-IF
+
+                 END-PERFORM
+
+               END-PERFORM
+
+             END-PERFORM
+
+           END-PERFORM.
+
+           CLOSE CHECKPOINT-FILE.
+
+       1045-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       1047-SAVE-CELL SECTION.
+
+           SET CK-IS-CELL TO TRUE.
+
+           MOVE WS-QUAD-SECTOR-ID (WS-QUAD-CTR WS-QUAD-X-CTR
+                                   WS-QUAD-Y-CTR WS-QUAD-Z-CTR)
+             TO CK-CELL-SECTOR-ID.
+           MOVE WS-QUAD-SECTOR-CONTENTS (WS-QUAD-CTR WS-QUAD-X-CTR
+                                         WS-QUAD-Y-CTR WS-QUAD-Z-CTR)
+             TO CK-CELL-SECTOR-CONTENTS.
+
+           WRITE CK-CELL-RECORD.
+
+       1047-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
       *
        1050-CALCULATE-MAX-ITEMS SECTION.
 
            MOVE ZEROES TO WS-ITEM-COUNTER
                           WS-ITEM-MAX-COUNTER.
 
-           IF WS-QUAD-ALPHA
+           IF WS-QUAD-ALPHA AND WS-KOBAYASHI-OPT-IN
               MOVE 1 TO WS-IS-KOBIASHI-MAX
            END-IF.
 
@@ -843,10 +1399,275 @@
                                           FUNCTION RANDOM / 10 +
                                           WS-DIFFICULTY-FACTOR.
 
+           PERFORM 1052-CAP-MAX-ITEMS
+              THRU 1052-END.
+
        1050-END.
            EXIT.
       *
       * -------------------------------------------------------------- *
+      *
+       1052-CAP-MAX-ITEMS SECTION.
+
+           IF WS-IS-ANOMALLY-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-ANOMALLY-MAX
+           END-IF.
+           IF WS-IS-ASTEROID-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-ASTEROID-MAX
+           END-IF.
+           IF WS-IS-BLACK-HOLE-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-BLACK-HOLE-MAX
+           END-IF.
+           IF WS-IS-BORG-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-BORG-MAX
+           END-IF.
+           IF WS-IS-CARD-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-CARD-MAX
+           END-IF.
+           IF WS-IS-COMET-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-COMET-MAX
+           END-IF.
+           IF WS-IS-ENEMY-1-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-ENEMY-1-MAX
+           END-IF.
+           IF WS-IS-ENEMY-2-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-ENEMY-2-MAX
+           END-IF.
+           IF WS-IS-FERI-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-FERI-MAX
+           END-IF.
+           IF WS-IS-KLINGON-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-KLINGON-MAX
+           END-IF.
+           IF WS-IS-MOON-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-MOON-MAX
+           END-IF.
+           IF WS-IS-NEXUS-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-NEXUS-MAX
+           END-IF.
+           IF WS-IS-NOVA-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-NOVA-MAX
+           END-IF.
+           IF WS-IS-PLANET-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-PLANET-MAX
+           END-IF.
+           IF WS-IS-Q-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-Q-MAX
+           END-IF.
+           IF WS-IS-ROMULAN-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-ROMULAN-MAX
+           END-IF.
+           IF WS-IS-STAR-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-STAR-MAX
+           END-IF.
+           IF WS-IS-STAR-BASE-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-STAR-BASE-MAX
+           END-IF.
+           IF WS-IS-STAR-SHIP-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-STAR-SHIP-MAX
+           END-IF.
+           IF WS-IS-SUPER-NOVA-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-SUPER-NOVA-MAX
+           END-IF.
+           IF WS-IS-UNKNOWN-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-UNKNOWN-MAX
+           END-IF.
+           IF WS-IS-VGER-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-VGER-MAX
+           END-IF.
+           IF WS-IS-VULCAN-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-VULCAN-MAX
+           END-IF.
+           IF WS-IS-WORM-HOLE-MAX > WS-SECTOR-CAPACITY
+              MOVE WS-SECTOR-CAPACITY TO WS-IS-WORM-HOLE-MAX
+           END-IF.
+
+       1052-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       1055-DISPLAY-ITEM-CENSUS SECTION.
+
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY 'Quadrant ' WS-QUAD-CTR
+                   ' build complete - objects placed:'.
+           DISPLAY '  Planets.......... ' WS-IS-PLANET-CTR
+                   '  Star Bases....... ' WS-IS-STAR-BASE-CTR.
+           DISPLAY '  Stars............ ' WS-IS-STAR-CTR
+                   '  Moons............ ' WS-IS-MOON-CTR.
+           DISPLAY '  Klingons......... ' WS-IS-KLINGON-CTR
+                   '  Romulans......... ' WS-IS-ROMULAN-CTR.
+           DISPLAY '  Borg ships....... ' WS-IS-BORG-CTR
+                   '  Cardassians...... ' WS-IS-CARD-CTR.
+           DISPLAY '  Ferengi.......... ' WS-IS-FERI-CTR
+                   '  Unaligned enemy 1 ' WS-IS-ENEMY-1-CTR.
+           DISPLAY '  Unaligned enemy 2 ' WS-IS-ENEMY-2-CTR
+                   '  Star ships....... ' WS-IS-STAR-SHIP-CTR.
+           DISPLAY '  Vulcans.......... ' WS-IS-VULCAN-CTR
+                   '  V''Ger encounters. ' WS-IS-VGER-CTR.
+           DISPLAY '  Q encounters..... ' WS-IS-Q-CTR
+                   '  Kobayashi Maru... ' WS-IS-KOBIASHI-CTR.
+           DISPLAY '  Anomalies........ ' WS-IS-ANOMALLY-CTR
+                   '  Nexus rifts...... ' WS-IS-NEXUS-CTR.
+           DISPLAY '  Asteroids........ ' WS-IS-ASTEROID-CTR
+                   '  Comets........... ' WS-IS-COMET-CTR.
+           DISPLAY '  Novae............ ' WS-IS-NOVA-CTR
+                   '  Super novae...... ' WS-IS-SUPER-NOVA-CTR.
+           DISPLAY '  Black holes...... ' WS-IS-BLACK-HOLE-CTR
+                   '  Worm holes....... ' WS-IS-WORM-HOLE-CTR.
+           DISPLAY '  Unknown objects.. ' WS-IS-UNKNOWN-CTR.
+
+           PERFORM 1057-FLAG-SHORTFALLS
+              THRU 1057-END.
+
+       1055-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       1057-FLAG-SHORTFALLS SECTION.
+
+           IF WS-IS-ANOMALLY-MAX > 0 AND
+              WS-IS-ANOMALLY-CTR < WS-IS-ANOMALLY-MAX / 2
+              DISPLAY '  Shortfall: Anomalies at ' WS-IS-ANOMALLY-CTR
+                      ' of target ' WS-IS-ANOMALLY-MAX
+           END-IF.
+           IF WS-IS-ASTEROID-MAX > 0 AND
+              WS-IS-ASTEROID-CTR < WS-IS-ASTEROID-MAX / 2
+              DISPLAY '  Shortfall: Asteroids at ' WS-IS-ASTEROID-CTR
+                      ' of target ' WS-IS-ASTEROID-MAX
+           END-IF.
+           IF WS-IS-BLACK-HOLE-MAX > 0 AND
+              WS-IS-BLACK-HOLE-CTR < WS-IS-BLACK-HOLE-MAX / 2
+              DISPLAY '  Shortfall: Black holes at '
+                      WS-IS-BLACK-HOLE-CTR
+                      ' of target ' WS-IS-BLACK-HOLE-MAX
+           END-IF.
+           IF WS-IS-BORG-MAX > 0 AND
+              WS-IS-BORG-CTR < WS-IS-BORG-MAX / 2
+              DISPLAY '  Shortfall: Borg ships at ' WS-IS-BORG-CTR
+                      ' of target ' WS-IS-BORG-MAX
+           END-IF.
+           IF WS-IS-CARD-MAX > 0 AND
+              WS-IS-CARD-CTR < WS-IS-CARD-MAX / 2
+              DISPLAY '  Shortfall: Cardassians at ' WS-IS-CARD-CTR
+                      ' of target ' WS-IS-CARD-MAX
+           END-IF.
+           IF WS-IS-COMET-MAX > 0 AND
+              WS-IS-COMET-CTR < WS-IS-COMET-MAX / 2
+              DISPLAY '  Shortfall: Comets at ' WS-IS-COMET-CTR
+                      ' of target ' WS-IS-COMET-MAX
+           END-IF.
+           IF WS-IS-ENEMY-1-MAX > 0 AND
+              WS-IS-ENEMY-1-CTR < WS-IS-ENEMY-1-MAX / 2
+              DISPLAY '  Shortfall: Unaligned enemy 1 at '
+                      WS-IS-ENEMY-1-CTR
+                      ' of target ' WS-IS-ENEMY-1-MAX
+           END-IF.
+           IF WS-IS-ENEMY-2-MAX > 0 AND
+              WS-IS-ENEMY-2-CTR < WS-IS-ENEMY-2-MAX / 2
+              DISPLAY '  Shortfall: Unaligned enemy 2 at '
+                      WS-IS-ENEMY-2-CTR
+                      ' of target ' WS-IS-ENEMY-2-MAX
+           END-IF.
+           IF WS-IS-FERI-MAX > 0 AND
+              WS-IS-FERI-CTR < WS-IS-FERI-MAX / 2
+              DISPLAY '  Shortfall: Ferengi at ' WS-IS-FERI-CTR
+                      ' of target ' WS-IS-FERI-MAX
+           END-IF.
+           IF WS-IS-KLINGON-MAX > 0 AND
+              WS-IS-KLINGON-CTR < WS-IS-KLINGON-MAX / 2
+              DISPLAY '  Shortfall: Klingons at ' WS-IS-KLINGON-CTR
+                      ' of target ' WS-IS-KLINGON-MAX
+           END-IF.
+           IF WS-IS-KOBIASHI-MAX > 0 AND
+              WS-IS-KOBIASHI-CTR < WS-IS-KOBIASHI-MAX / 2
+              DISPLAY '  Shortfall: Kobayashi Maru at '
+                      WS-IS-KOBIASHI-CTR
+                      ' of target ' WS-IS-KOBIASHI-MAX
+           END-IF.
+           IF WS-IS-MOON-MAX > 0 AND
+              WS-IS-MOON-CTR < WS-IS-MOON-MAX / 2
+              DISPLAY '  Shortfall: Moons at ' WS-IS-MOON-CTR
+                      ' of target ' WS-IS-MOON-MAX
+           END-IF.
+           IF WS-IS-NEXUS-MAX > 0 AND
+              WS-IS-NEXUS-CTR < WS-IS-NEXUS-MAX / 2
+              DISPLAY '  Shortfall: Nexus rifts at ' WS-IS-NEXUS-CTR
+                      ' of target ' WS-IS-NEXUS-MAX
+           END-IF.
+           IF WS-IS-NOVA-MAX > 0 AND
+              WS-IS-NOVA-CTR < WS-IS-NOVA-MAX / 2
+              DISPLAY '  Shortfall: Novae at ' WS-IS-NOVA-CTR
+                      ' of target ' WS-IS-NOVA-MAX
+           END-IF.
+           IF WS-IS-PLANET-MAX > 0 AND
+              WS-IS-PLANET-CTR < WS-IS-PLANET-MAX / 2
+              DISPLAY '  Shortfall: Planets at ' WS-IS-PLANET-CTR
+                      ' of target ' WS-IS-PLANET-MAX
+           END-IF.
+           IF WS-IS-Q-MAX > 0 AND
+              WS-IS-Q-CTR < WS-IS-Q-MAX / 2
+              DISPLAY '  Shortfall: Q encounters at ' WS-IS-Q-CTR
+                      ' of target ' WS-IS-Q-MAX
+           END-IF.
+           IF WS-IS-ROMULAN-MAX > 0 AND
+              WS-IS-ROMULAN-CTR < WS-IS-ROMULAN-MAX / 2
+              DISPLAY '  Shortfall: Romulans at ' WS-IS-ROMULAN-CTR
+                      ' of target ' WS-IS-ROMULAN-MAX
+           END-IF.
+           IF WS-IS-STAR-MAX > 0 AND
+              WS-IS-STAR-CTR < WS-IS-STAR-MAX / 2
+              DISPLAY '  Shortfall: Stars at ' WS-IS-STAR-CTR
+                      ' of target ' WS-IS-STAR-MAX
+           END-IF.
+           IF WS-IS-STAR-BASE-MAX > 0 AND
+              WS-IS-STAR-BASE-CTR < WS-IS-STAR-BASE-MAX / 2
+              DISPLAY '  Shortfall: Star Bases at '
+                      WS-IS-STAR-BASE-CTR
+                      ' of target ' WS-IS-STAR-BASE-MAX
+           END-IF.
+           IF WS-IS-STAR-SHIP-MAX > 0 AND
+              WS-IS-STAR-SHIP-CTR < WS-IS-STAR-SHIP-MAX / 2
+              DISPLAY '  Shortfall: Star ships at '
+                      WS-IS-STAR-SHIP-CTR
+                      ' of target ' WS-IS-STAR-SHIP-MAX
+           END-IF.
+           IF WS-IS-SUPER-NOVA-MAX > 0 AND
+              WS-IS-SUPER-NOVA-CTR < WS-IS-SUPER-NOVA-MAX / 2
+              DISPLAY '  Shortfall: Super novae at '
+                      WS-IS-SUPER-NOVA-CTR
+                      ' of target ' WS-IS-SUPER-NOVA-MAX
+           END-IF.
+           IF WS-IS-UNKNOWN-MAX > 0 AND
+              WS-IS-UNKNOWN-CTR < WS-IS-UNKNOWN-MAX / 2
+              DISPLAY '  Shortfall: Unknown objects at '
+                      WS-IS-UNKNOWN-CTR
+                      ' of target ' WS-IS-UNKNOWN-MAX
+           END-IF.
+           IF WS-IS-VGER-MAX > 0 AND
+              WS-IS-VGER-CTR < WS-IS-VGER-MAX / 2
+              DISPLAY '  Shortfall: V''Ger encounters at '
+                      WS-IS-VGER-CTR
+                      ' of target ' WS-IS-VGER-MAX
+           END-IF.
+           IF WS-IS-VULCAN-MAX > 0 AND
+              WS-IS-VULCAN-CTR < WS-IS-VULCAN-MAX / 2
+              DISPLAY '  Shortfall: Vulcans at ' WS-IS-VULCAN-CTR
+                      ' of target ' WS-IS-VULCAN-MAX
+           END-IF.
+           IF WS-IS-WORM-HOLE-MAX > 0 AND
+              WS-IS-WORM-HOLE-CTR < WS-IS-WORM-HOLE-MAX / 2
+              DISPLAY '  Shortfall: Worm holes at '
+                      WS-IS-WORM-HOLE-CTR
+                      ' of target ' WS-IS-WORM-HOLE-MAX
+           END-IF.
+
+       1057-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
       *
        1060-POPULATE-SECTOR SECTION.
 
@@ -982,14 +1803,12 @@
                       SET WS-IS-PLANET TO TRUE
                       ADD 1 TO WS-IS-PLANET-CTR
                      WHEN 2
-                          EVALUATE WS-RANK-CHOICES
-                              WHEN 0
-                               IF WS-IS-KOBIASHI-CTR <
-                                  WS-IS-KOBIASHI-MAX
-                                  SET WS-IS-KOBIASHI TO TRUE
-                                  ADD 1 TO WS-IS-KOBIASHI-CTR
-                               END-IF
-                          END-EVALUATE
+                          IF WS-KOBAYASHI-OPT-IN
+                             AND WS-IS-KOBIASHI-CTR <
+                                 WS-IS-KOBIASHI-MAX
+                             SET WS-IS-KOBIASHI TO TRUE
+                             ADD 1 TO WS-IS-KOBIASHI-CTR
+                          END-IF
                      WHEN 3
                       SET WS-IS-STAR-BASE TO TRUE
                       ADD 1 TO WS-IS-STAR-BASE-CTR
@@ -1024,6 +1843,35 @@
       *
        1080-BETA-QUAD SECTION.
 
+           IF WS-SECTOR-QUAD-X = 5 AND WS-SECTOR-QUAD-Y = 5 AND
+              WS-SECTOR-QUAD-Z = 5
+
+              IF WS-SECTOR-X-CTR = 5 AND WS-SECTOR-Y-CTR = 5 AND
+                 WS-SECTOR-Z-CTR = 5
+                 SET WS-IS-ROMULAN TO TRUE
+                 ADD 1 TO WS-IS-ROMULAN-CTR
+              END-IF
+
+              IF WS-SECTOR-Y-CTR = 5 AND WS-SECTOR-Z-CTR = 5 AND
+                 WS-SECTOR-X-CTR NOT = 5
+                 EVALUATE WS-SECTOR-X-CTR
+                     WHEN 3
+                     WHEN 7
+                      SET WS-IS-ROMULAN TO TRUE
+                      ADD 1 TO WS-IS-ROMULAN-CTR
+                     WHEN 4
+                     WHEN 6
+                      SET WS-IS-ASTEROID TO TRUE
+                      ADD 1 TO WS-IS-ASTEROID-CTR
+                     WHEN OTHER
+                      SET WS-IS-EMPTY-SPACE TO TRUE
+                 END-EVALUATE
+              END-IF
+
+              MOVE WS-SECTOR-ITEMS
+                TO WS-SECTOR-LOCATION
+                  (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-SECTOR-Z-CTR)
+           END-IF.
 
            PERFORM 1090-POPULATE-SECTOR
               THRU 1090-END.
@@ -1035,6 +1883,35 @@
       *
        1080-GAMMA-QUAD SECTION.
 
+           IF WS-SECTOR-QUAD-X = 5 AND WS-SECTOR-QUAD-Y = 5 AND
+              WS-SECTOR-QUAD-Z = 5
+
+              IF WS-SECTOR-X-CTR = 5 AND WS-SECTOR-Y-CTR = 5 AND
+                 WS-SECTOR-Z-CTR = 5
+                 SET WS-IS-FERI TO TRUE
+                 ADD 1 TO WS-IS-FERI-CTR
+              END-IF
+
+              IF WS-SECTOR-Y-CTR = 5 AND WS-SECTOR-Z-CTR = 5 AND
+                 WS-SECTOR-X-CTR NOT = 5
+                 EVALUATE WS-SECTOR-X-CTR
+                     WHEN 3
+                     WHEN 7
+                      SET WS-IS-FERI TO TRUE
+                      ADD 1 TO WS-IS-FERI-CTR
+                     WHEN 4
+                     WHEN 6
+                      SET WS-IS-ASTEROID TO TRUE
+                      ADD 1 TO WS-IS-ASTEROID-CTR
+                     WHEN OTHER
+                      SET WS-IS-EMPTY-SPACE TO TRUE
+                 END-EVALUATE
+              END-IF
+
+              MOVE WS-SECTOR-ITEMS
+                TO WS-SECTOR-LOCATION
+                  (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-SECTOR-Z-CTR)
+           END-IF.
 
            PERFORM 1090-POPULATE-SECTOR
               THRU 1090-END.
@@ -1046,6 +1923,35 @@
       *
        1080-DELTA-QUAD SECTION.
 
+           IF WS-SECTOR-QUAD-X = 5 AND WS-SECTOR-QUAD-Y = 5 AND
+              WS-SECTOR-QUAD-Z = 5
+
+              IF WS-SECTOR-X-CTR = 5 AND WS-SECTOR-Y-CTR = 5 AND
+                 WS-SECTOR-Z-CTR = 5
+                 SET WS-IS-BORG TO TRUE
+                 ADD 1 TO WS-IS-BORG-CTR
+              END-IF
+
+              IF WS-SECTOR-Y-CTR = 5 AND WS-SECTOR-Z-CTR = 5 AND
+                 WS-SECTOR-X-CTR NOT = 5
+                 EVALUATE WS-SECTOR-X-CTR
+                     WHEN 3
+                     WHEN 7
+                      SET WS-IS-BORG TO TRUE
+                      ADD 1 TO WS-IS-BORG-CTR
+                     WHEN 4
+                     WHEN 6
+                      SET WS-IS-ASTEROID TO TRUE
+                      ADD 1 TO WS-IS-ASTEROID-CTR
+                     WHEN OTHER
+                      SET WS-IS-EMPTY-SPACE TO TRUE
+                 END-EVALUATE
+              END-IF
+
+              MOVE WS-SECTOR-ITEMS
+                TO WS-SECTOR-LOCATION
+                  (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-SECTOR-Z-CTR)
+           END-IF.
 
            PERFORM 1090-POPULATE-SECTOR
               THRU 1090-END.
@@ -1057,15 +1963,11 @@
       *
        1090-POPULATE-SECTOR SECTION.
 
-           IF WS-SECTOR-X-CTR = 1 AND
-              WS-SECTOR-Y-CTR = 1 AND
-              WS-SECTOR-Z-CTR = 1
+           IF WS-IS-EMPTY-SPACE AND WS-SECTOR-X-CTR = 1
               SET WS-IS-NEUTRAL-ZONE TO TRUE
            END-IF.
 
-           IF WS-SECTOR-X-CTR = WS-SECTOR-MAX AND
-              WS-SECTOR-Y-CTR = WS-SECTOR-MAX AND
-              WS-SECTOR-Z-CTR = WS-SECTOR-MAX
+           IF WS-IS-EMPTY-SPACE AND WS-SECTOR-X-CTR = WS-SECTOR-MAX
               SET WS-IS-GALAXY-BARRIER TO TRUE
            END-IF.
 
@@ -1144,6 +2046,8 @@
                         WS-IS-STAR-SHIP-MAX
                         SET WS-IS-STAR-SHIP TO TRUE
                         ADD 1 TO WS-IS-STAR-SHIP-CTR
+                        PERFORM 1092-ASSIGN-STARSHIP
+                           THRU 1092-END
                      END-IF
                WHEN 20
                      IF WS-IS-Q-CTR < WS-IS-Q-MAX
@@ -1311,6 +2215,596 @@
            EXIT.
       *
       * -------------------------------------------------------------- *
+      *
+       1092-ASSIGN-STARSHIP SECTION.
+
+           COMPUTE WS-STARSHIP-RANDOM-NUMBER =
+                   FUNCTION RANDOM * 25 + 1.
+
+           EVALUATE WS-STARSHIP-RDM-NBR-INT
+               WHEN  1 SET WS-SHIP-CONSTELLATION1 TO TRUE
+               WHEN  2 SET WS-SHIP-GETTYSBURG     TO TRUE
+               WHEN  3 SET WS-SHIP-HATHAWAY       TO TRUE
+               WHEN  4 SET WS-SHIP-MAGELLAN       TO TRUE
+               WHEN  5 SET WS-SHIP-STARGAZER      TO TRUE
+               WHEN  6 SET WS-SHIP-VICTORY        TO TRUE
+               WHEN  7 SET WS-SHIP-CONSTELLATION2 TO TRUE
+               WHEN  8 SET WS-SHIP-CONSTITUTION   TO TRUE
+               WHEN  9 SET WS-SHIP-DEFIANT        TO TRUE
+               WHEN 10 SET WS-SHIP-ENTEPRISE      TO TRUE
+               WHEN 11 SET WS-SHIP-EXCALIBUR      TO TRUE
+               WHEN 12 SET WS-SHIP-EXETER         TO TRUE
+               WHEN 13 SET WS-SHIP-FARRAGUT       TO TRUE
+               WHEN 14 SET WS-SHIP-KONGO          TO TRUE
+               WHEN 15 SET WS-SHIP-LEXINGTON      TO TRUE
+               WHEN 16 SET WS-SHIP-POTEMKIN       TO TRUE
+               WHEN 17 SET WS-SHIP-YORKTOWN       TO TRUE
+               WHEN 18 SET WS-SHIP-EXCELSIOR      TO TRUE
+               WHEN 19 SET WS-SHIP-HELIN          TO TRUE
+               WHEN 20 SET WS-SHIP-LANTREE        TO TRUE
+               WHEN 21 SET WS-SHIP-RELIANT        TO TRUE
+               WHEN 22 SET WS-SHIP-SARATOGA       TO TRUE
+               WHEN 23 SET WS-SHIP-SITAK          TO TRUE
+               WHEN 24 SET WS-SHIP-BOZEMAN        TO TRUE
+               WHEN OTHER SET WS-SHIP-JENOLAN     TO TRUE
+           END-EVALUATE.
+
+           IF WS-STARSHIP-LOG-CTR < WS-STARSHIP-LOG-MAX
+              ADD 1 TO WS-STARSHIP-LOG-CTR
+              MOVE WS-QUAD-CTR
+                TO WS-SL-QUAD-ID   (WS-STARSHIP-LOG-CTR)
+              MOVE WS-QUAD-X-CTR
+                TO WS-SL-QUAD-X-ID (WS-STARSHIP-LOG-CTR)
+              MOVE WS-QUAD-Y-CTR
+                TO WS-SL-QUAD-Y-ID (WS-STARSHIP-LOG-CTR)
+              MOVE WS-QUAD-Z-CTR
+                TO WS-SL-QUAD-Z-ID (WS-STARSHIP-LOG-CTR)
+              MOVE WS-SECTOR-X-CTR
+                TO WS-SL-SECTOR-X  (WS-STARSHIP-LOG-CTR)
+              MOVE WS-SECTOR-Y-CTR
+                TO WS-SL-SECTOR-Y  (WS-STARSHIP-LOG-CTR)
+              MOVE WS-SECTOR-Z-CTR
+                TO WS-SL-SECTOR-Z  (WS-STARSHIP-LOG-CTR)
+              MOVE WS-STARSHIP-REGISTER
+                TO WS-SL-REGISTER  (WS-STARSHIP-LOG-CTR)
+              MOVE WS-STARSHIP-NAME
+                TO WS-SL-NAME      (WS-STARSHIP-LOG-CTR)
+           END-IF.
+
+       1092-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2000-COMMAND-LOOP SECTION.
+
+           PERFORM 2005-ENTER-SECTOR
+              THRU 2005-END.
+
+           MOVE 'N' TO WS-COMMAND-LOOP-DONE.
+
+           PERFORM UNTIL WS-COMMAND-LOOP-IS-DONE
+              PERFORM 2010-DISPLAY-MENU
+                 THRU 2010-END
+              PERFORM 2020-DISPATCH-COMMAND
+                 THRU 2020-END
+           END-PERFORM.
+
+       2000-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2005-ENTER-SECTOR SECTION.
+
+           MOVE WS-CURR-QUAD          TO WS-QUAD-CTR.
+           MOVE WS-CURR-QUAD-X        TO WS-QUAD-X-CTR.
+           MOVE WS-CURR-QUAD-Y        TO WS-QUAD-Y-CTR.
+           MOVE WS-CURR-QUAD-Z        TO WS-QUAD-Z-CTR.
+
+           MOVE WS-QUAD-SECTOR-ID
+               (WS-QUAD-CTR WS-QUAD-X-CTR WS-QUAD-Y-CTR WS-QUAD-Z-CTR)
+             TO WS-SECTOR-ID.
+
+           MOVE WS-QUAD-SECTOR-CONTENTS
+               (WS-QUAD-CTR WS-QUAD-X-CTR WS-QUAD-Y-CTR WS-QUAD-Z-CTR)
+             TO WS-SECTOR-CONTENTS.
+
+       2005-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2008-SAVE-SECTOR SECTION.
+
+           MOVE WS-SECTOR-CONTENTS
+             TO WS-QUAD-SECTOR-CONTENTS
+               (WS-QUAD-CTR WS-QUAD-X-CTR WS-QUAD-Y-CTR WS-QUAD-Z-CTR).
+
+       2008-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2010-DISPLAY-MENU SECTION.
+
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY 'Quadrant ' WS-CURR-QUAD ' Sector ' WS-CURR-SECT-X
+                   ',' WS-CURR-SECT-Y ',' WS-CURR-SECT-Z
+                   '  Energy ' WS-SHIP-ENERGY
+                   '  Torpedoes ' WS-SHIP-TORPEDOES
+                   '  Shields ' WS-SHIP-SHIELDS.
+           DISPLAY 'Commands: SRS  LRS  IMP  WARP  PHA  TOR  SHI'
+                   '  DOC  HELP  QUIT'.
+           DISPLAY 'Enter command: '.
+           ACCEPT WS-COMMAND FROM CONSOLE.
+           MOVE FUNCTION UPPER-CASE(WS-COMMAND) TO WS-COMMAND.
+
+       2010-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2020-DISPATCH-COMMAND SECTION.
+
+           EVALUATE TRUE
+               WHEN WS-CMD-SRS
+                    PERFORM 2100-SHORT-RANGE-SCAN
+                       THRU 2100-END
+               WHEN WS-CMD-LRS
+                    PERFORM 2200-LONG-RANGE-SCAN
+                       THRU 2200-END
+               WHEN WS-CMD-IMP
+                    PERFORM 2300-IMPULSE-MOVE
+                       THRU 2300-END
+               WHEN WS-CMD-WARP
+                    PERFORM 2400-WARP-MOVE
+                       THRU 2400-END
+               WHEN WS-CMD-PHA
+                    PERFORM 2500-FIRE-PHASERS
+                       THRU 2500-END
+               WHEN WS-CMD-TOR
+                    PERFORM 2600-FIRE-TORPEDOES
+                       THRU 2600-END
+               WHEN WS-CMD-SHI
+                    PERFORM 2700-TOGGLE-SHIELDS
+                       THRU 2700-END
+               WHEN WS-CMD-DOC
+                    PERFORM 2800-DOCK-SHIP
+                       THRU 2800-END
+               WHEN WS-CMD-HELP
+                    PERFORM 2900-DISPLAY-HELP
+                       THRU 2900-END
+               WHEN WS-CMD-QUIT
+                    SET WS-COMMAND-LOOP-IS-DONE TO TRUE
+               WHEN OTHER
+                    DISPLAY 'Unknown command.  Type HELP for a list.'
+           END-EVALUATE.
+
+       2020-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2100-SHORT-RANGE-SCAN SECTION.
+
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY 'Short Range Scan - Quadrant ' WS-CURR-QUAD
+                   ' Z-Layer ' WS-CURR-SECT-Z.
+           DISPLAY '(@ marks the Enterprise)'.
+
+           PERFORM VARYING WS-SECTOR-Y-CTR FROM 1 BY 1
+             UNTIL WS-SECTOR-Y-CTR > WS-SECTOR-MAX
+
+              PERFORM VARYING WS-SECTOR-X-CTR FROM 1 BY 1
+                UNTIL WS-SECTOR-X-CTR > WS-SECTOR-MAX
+
+                 IF WS-SECTOR-X-CTR = WS-CURR-SECT-X AND
+                    WS-SECTOR-Y-CTR = WS-CURR-SECT-Y AND
+                    WS-SECTOR-Z-CTR = WS-CURR-SECT-Z
+                    MOVE '@' TO WS-SRS-CHAR (WS-SECTOR-X-CTR)
+                 ELSE
+                    MOVE WS-SECTOR-LOCATION
+                      (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-CURR-SECT-Z)
+                      TO WS-SRS-CHAR (WS-SECTOR-X-CTR)
+                 END-IF
+
+              END-PERFORM
+
+              DISPLAY WS-SRS-DISPLAY-LINE
+
+           END-PERFORM.
+
+           PERFORM 2105-LIST-STARSHIPS
+              THRU 2105-END.
+
+       2100-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2105-LIST-STARSHIPS SECTION.
+
+           PERFORM VARYING WS-STARSHIP-LOG-IDX FROM 1 BY 1
+             UNTIL WS-STARSHIP-LOG-IDX > WS-STARSHIP-LOG-CTR
+
+              IF WS-SL-QUAD-ID (WS-STARSHIP-LOG-IDX) = WS-CURR-QUAD
+                 AND WS-SL-QUAD-X-ID (WS-STARSHIP-LOG-IDX)
+                       = WS-CURR-QUAD-X
+                 AND WS-SL-QUAD-Y-ID (WS-STARSHIP-LOG-IDX)
+                       = WS-CURR-QUAD-Y
+                 AND WS-SL-QUAD-Z-ID (WS-STARSHIP-LOG-IDX)
+                       = WS-CURR-QUAD-Z
+                 AND WS-SL-SECTOR-Z (WS-STARSHIP-LOG-IDX)
+                       = WS-CURR-SECT-Z
+                 DISPLAY 'Starship contact at sector ('
+                         WS-SL-SECTOR-X (WS-STARSHIP-LOG-IDX) ','
+                         WS-SL-SECTOR-Y (WS-STARSHIP-LOG-IDX) '): '
+                         WS-SL-REGISTER (WS-STARSHIP-LOG-IDX) ' '
+                         WS-SL-NAME (WS-STARSHIP-LOG-IDX)
+              END-IF
+
+           END-PERFORM.
+
+       2105-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2200-LONG-RANGE-SCAN SECTION.
+
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY 'Long Range Scan - currently in Quadrant '
+                   WS-CURR-QUAD ' at cube (' WS-CURR-QUAD-X ','
+                   WS-CURR-QUAD-Y ',' WS-CURR-QUAD-Z ')'.
+
+           MOVE ZEROES TO WS-LRS-DENSITY-TABLE.
+
+           PERFORM VARYING WS-LRS-QUAD-X-CTR FROM 1 BY 1
+             UNTIL WS-LRS-QUAD-X-CTR > WS-DIFFICULTY-FACTOR
+
+              PERFORM VARYING WS-LRS-QUAD-Y-CTR FROM 1 BY 1
+                UNTIL WS-LRS-QUAD-Y-CTR > WS-DIFFICULTY-FACTOR
+
+                 PERFORM VARYING WS-LRS-QUAD-Z-CTR FROM 1 BY 1
+                   UNTIL WS-LRS-QUAD-Z-CTR > WS-DIFFICULTY-FACTOR
+
+                    PERFORM 2205-TALLY-OCTANT
+                       THRU 2205-END
+
+                 END-PERFORM
+
+              END-PERFORM
+
+           END-PERFORM.
+
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY 'Octant density readout (X/Y/Z relative to your'.
+           DISPLAY 'current position, "-" toward 1, "+" toward '
+                   WS-DIFFICULTY-FACTOR '):'.
+
+           PERFORM VARYING WS-LRS-OCTANT-IDX FROM 1 BY 1
+             UNTIL WS-LRS-OCTANT-IDX > 8
+
+              PERFORM 2210-DISPLAY-OCTANT
+                 THRU 2210-END
+
+           END-PERFORM.
+
+       2200-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2205-TALLY-OCTANT SECTION.
+
+           MOVE ZEROES TO WS-LRS-SPACE-COUNT WS-LRS-HOSTILE-COUNT.
+           INSPECT WS-QUAD-SECTOR-CONTENTS
+                     (WS-CURR-QUAD WS-LRS-QUAD-X-CTR WS-LRS-QUAD-Y-CTR
+                      WS-LRS-QUAD-Z-CTR)
+             TALLYING WS-LRS-SPACE-COUNT FOR ALL SPACES.
+           INSPECT WS-QUAD-SECTOR-CONTENTS
+                     (WS-CURR-QUAD WS-LRS-QUAD-X-CTR WS-LRS-QUAD-Y-CTR
+                      WS-LRS-QUAD-Z-CTR)
+             TALLYING WS-LRS-HOSTILE-COUNT
+                FOR ALL 'B' ALL 'C' ALL '1' ALL '2'
+                    ALL 'K' ALL 'Q' ALL 'R' ALL 'V'.
+           COMPUTE WS-LRS-HAZARD-COUNT =
+              1000 - WS-LRS-SPACE-COUNT - WS-LRS-HOSTILE-COUNT.
+
+           MOVE 1 TO WS-LRS-OCTANT-IDX.
+
+           IF WS-LRS-QUAD-X-CTR >= WS-CURR-QUAD-X
+              ADD 4 TO WS-LRS-OCTANT-IDX
+           END-IF.
+
+           IF WS-LRS-QUAD-Y-CTR >= WS-CURR-QUAD-Y
+              ADD 2 TO WS-LRS-OCTANT-IDX
+           END-IF.
+
+           IF WS-LRS-QUAD-Z-CTR >= WS-CURR-QUAD-Z
+              ADD 1 TO WS-LRS-OCTANT-IDX
+           END-IF.
+
+           ADD WS-LRS-HOSTILE-COUNT
+             TO WS-LRS-HOSTILE-DENSITY (WS-LRS-OCTANT-IDX).
+           ADD WS-LRS-HAZARD-COUNT
+             TO WS-LRS-HAZARD-DENSITY (WS-LRS-OCTANT-IDX).
+
+       2205-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2210-DISPLAY-OCTANT SECTION.
+
+           DISPLAY '  Octant ' WS-LRS-OCTANT-IDX ' ('
+                   WS-LRS-X-SIGN (WS-LRS-OCTANT-IDX) 'X '
+                   WS-LRS-Y-SIGN (WS-LRS-OCTANT-IDX) 'Y '
+                   WS-LRS-Z-SIGN (WS-LRS-OCTANT-IDX) 'Z) - hostiles '
+                   WS-LRS-HOSTILE-DENSITY (WS-LRS-OCTANT-IDX)
+                   ', hazards/other ' WS-LRS-HAZARD-DENSITY
+                                       (WS-LRS-OCTANT-IDX).
+
+       2210-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2300-IMPULSE-MOVE SECTION.
+
+           IF WS-SHIP-ENERGY = ZEROES
+              DISPLAY 'Impulse engines are without power!'
+              GO TO 2300-END
+           END-IF.
+
+           DISPLAY 'Enter new sector X Y Z (1-10 each): '.
+           ACCEPT WS-CURR-SECT-X FROM CONSOLE.
+           ACCEPT WS-CURR-SECT-Y FROM CONSOLE.
+           ACCEPT WS-CURR-SECT-Z FROM CONSOLE.
+
+           IF WS-CURR-SECT-X < 1 OR WS-CURR-SECT-X > WS-SECTOR-MAX OR
+              WS-CURR-SECT-Y < 1 OR WS-CURR-SECT-Y > WS-SECTOR-MAX OR
+              WS-CURR-SECT-Z < 1 OR WS-CURR-SECT-Z > WS-SECTOR-MAX
+              DISPLAY 'Coordinates out of range for this sector.'
+              MOVE 5 TO WS-CURR-SECT-X WS-CURR-SECT-Y WS-CURR-SECT-Z
+              GO TO 2300-END
+           END-IF.
+
+           MOVE WS-SECTOR-LOCATION
+               (WS-CURR-SECT-X WS-CURR-SECT-Y WS-CURR-SECT-Z)
+             TO WS-SECTOR-ITEMS.
+
+           IF WS-IS-NEUTRAL-ZONE OR WS-IS-GALAXY-BARRIER
+              DISPLAY 'Sensors detect a boundary field at that '
+                      'position.'
+              DISPLAY 'Impulse engines refuse to cross into it.'
+              MOVE 5 TO WS-CURR-SECT-X WS-CURR-SECT-Y WS-CURR-SECT-Z
+              GO TO 2300-END
+           END-IF.
+
+           SUBTRACT 100 FROM WS-SHIP-ENERGY.
+           MOVE 'N' TO WS-SHIP-DOCKED.
+           DISPLAY 'Impulse power engaged.  Now at sector '
+                   WS-CURR-SECT-X ',' WS-CURR-SECT-Y ',' WS-CURR-SECT-Z.
+
+       2300-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2400-WARP-MOVE SECTION.
+
+           IF WS-SHIP-ENERGY < 500
+              DISPLAY 'Insufficient energy for warp travel!'
+              GO TO 2400-END
+           END-IF.
+
+           DISPLAY 'Enter destination quadrant (1-4): '.
+           ACCEPT WS-CURR-QUAD FROM CONSOLE.
+
+           IF WS-CURR-QUAD < 1 OR WS-CURR-QUAD > WS-QUAD-MAX
+              DISPLAY 'There is no such quadrant in this galaxy.'
+              MOVE 1 TO WS-CURR-QUAD
+              GO TO 2400-END
+           END-IF.
+
+           DISPLAY 'Enter destination quadrant cube X Y Z (1-'
+                   WS-DIFFICULTY-FACTOR ' each): '.
+           ACCEPT WS-CURR-QUAD-X FROM CONSOLE.
+           ACCEPT WS-CURR-QUAD-Y FROM CONSOLE.
+           ACCEPT WS-CURR-QUAD-Z FROM CONSOLE.
+
+           IF WS-CURR-QUAD-X < 1
+              OR WS-CURR-QUAD-X > WS-DIFFICULTY-FACTOR
+              OR WS-CURR-QUAD-Y < 1
+              OR WS-CURR-QUAD-Y > WS-DIFFICULTY-FACTOR
+              OR WS-CURR-QUAD-Z < 1
+              OR WS-CURR-QUAD-Z > WS-DIFFICULTY-FACTOR
+              DISPLAY 'Coordinates out of range for this galaxy.'
+              MOVE 5 TO WS-CURR-QUAD-X WS-CURR-QUAD-Y WS-CURR-QUAD-Z
+              GO TO 2400-END
+           END-IF.
+
+           MOVE WS-QUAD-SECTOR-CONTENTS
+               (WS-CURR-QUAD WS-CURR-QUAD-X WS-CURR-QUAD-Y
+                WS-CURR-QUAD-Z)
+             TO WS-SECTOR-CONTENTS.
+
+           MOVE 5 TO WS-CURR-SECT-X WS-CURR-SECT-Y WS-CURR-SECT-Z.
+
+           MOVE WS-SECTOR-LOCATION
+               (WS-CURR-SECT-X WS-CURR-SECT-Y WS-CURR-SECT-Z)
+             TO WS-SECTOR-ITEMS.
+
+           IF WS-IS-NEUTRAL-ZONE OR WS-IS-GALAXY-BARRIER
+              DISPLAY 'Long range sensors show a boundary field at '
+                      'the quadrant entry point.'
+              DISPLAY 'Warp drive aborted.'
+              MOVE 1 TO WS-CURR-QUAD
+              MOVE 5 TO WS-CURR-QUAD-X WS-CURR-QUAD-Y WS-CURR-QUAD-Z
+              GO TO 2400-END
+           END-IF.
+
+           SUBTRACT 500 FROM WS-SHIP-ENERGY.
+           MOVE 'N' TO WS-SHIP-DOCKED.
+
+           PERFORM 2005-ENTER-SECTOR
+              THRU 2005-END.
+
+           DISPLAY 'Warp drive engaged.  Now in Quadrant '
+                   WS-CURR-QUAD.
+
+       2400-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2500-FIRE-PHASERS SECTION.
+
+           IF WS-SHIP-ENERGY < 200
+              DISPLAY 'Insufficient energy to fire phasers!'
+              GO TO 2500-END
+           END-IF.
+
+           DISPLAY 'Enter target sector X Y Z (1-10 each): '.
+           ACCEPT WS-SECTOR-X-CTR FROM CONSOLE.
+           ACCEPT WS-SECTOR-Y-CTR FROM CONSOLE.
+           ACCEPT WS-SECTOR-Z-CTR FROM CONSOLE.
+
+           IF WS-SECTOR-X-CTR < 1 OR WS-SECTOR-X-CTR > WS-SECTOR-MAX OR
+              WS-SECTOR-Y-CTR < 1 OR WS-SECTOR-Y-CTR > WS-SECTOR-MAX OR
+              WS-SECTOR-Z-CTR < 1 OR WS-SECTOR-Z-CTR > WS-SECTOR-MAX
+              DISPLAY 'Coordinates out of range for this sector.'
+              GO TO 2500-END
+           END-IF.
+
+           SUBTRACT 200 FROM WS-SHIP-ENERGY.
+
+           MOVE WS-SECTOR-LOCATION
+               (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-SECTOR-Z-CTR)
+             TO WS-SECTOR-ITEMS.
+
+           IF WS-IS-KLINGON OR WS-IS-ROMULAN OR WS-IS-BORG OR
+              WS-IS-CARD OR WS-IS-ENEMY-1 OR WS-IS-ENEMY-2 OR
+              WS-IS-Q OR WS-IS-VGER
+              SET WS-IS-EMPTY-SPACE TO TRUE
+              MOVE WS-SECTOR-ITEMS
+                TO WS-SECTOR-LOCATION
+                  (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-SECTOR-Z-CTR)
+              PERFORM 2008-SAVE-SECTOR
+                 THRU 2008-END
+              DISPLAY 'Direct hit!  Target destroyed.'
+           ELSE
+              DISPLAY 'Phasers fired into empty space.  No target hit.'
+           END-IF.
+
+       2500-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2600-FIRE-TORPEDOES SECTION.
+
+           IF WS-SHIP-TORPEDOES = ZEROES
+              DISPLAY 'All photon torpedoes expended!'
+              GO TO 2600-END
+           END-IF.
+
+           DISPLAY 'Enter target sector X Y Z (1-10 each): '.
+           ACCEPT WS-SECTOR-X-CTR FROM CONSOLE.
+           ACCEPT WS-SECTOR-Y-CTR FROM CONSOLE.
+           ACCEPT WS-SECTOR-Z-CTR FROM CONSOLE.
+
+           IF WS-SECTOR-X-CTR < 1 OR WS-SECTOR-X-CTR > WS-SECTOR-MAX OR
+              WS-SECTOR-Y-CTR < 1 OR WS-SECTOR-Y-CTR > WS-SECTOR-MAX OR
+              WS-SECTOR-Z-CTR < 1 OR WS-SECTOR-Z-CTR > WS-SECTOR-MAX
+              DISPLAY 'Coordinates out of range for this sector.'
+              GO TO 2600-END
+           END-IF.
+
+           SUBTRACT 1 FROM WS-SHIP-TORPEDOES.
+
+           MOVE WS-SECTOR-LOCATION
+               (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-SECTOR-Z-CTR)
+             TO WS-SECTOR-ITEMS.
+
+           IF WS-IS-KLINGON OR WS-IS-ROMULAN OR WS-IS-BORG OR
+              WS-IS-CARD OR WS-IS-ENEMY-1 OR WS-IS-ENEMY-2 OR
+              WS-IS-Q OR WS-IS-VGER
+              SET WS-IS-EMPTY-SPACE TO TRUE
+              MOVE WS-SECTOR-ITEMS
+                TO WS-SECTOR-LOCATION
+                  (WS-SECTOR-X-CTR WS-SECTOR-Y-CTR WS-SECTOR-Z-CTR)
+              PERFORM 2008-SAVE-SECTOR
+                 THRU 2008-END
+              DISPLAY 'Torpedo impact!  Target destroyed.'
+           ELSE
+              DISPLAY 'Torpedo missed - no target in that sector.'
+           END-IF.
+
+       2600-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2700-TOGGLE-SHIELDS SECTION.
+
+           IF WS-SHIELDS-UP
+              SET WS-SHIELDS-DOWN TO TRUE
+              DISPLAY 'Shields lowered.'
+           ELSE
+              IF WS-SHIP-ENERGY < 100
+                 DISPLAY 'Insufficient energy to raise shields!'
+              ELSE
+                 SET WS-SHIELDS-UP TO TRUE
+                 SUBTRACT 100 FROM WS-SHIP-ENERGY
+                 DISPLAY 'Shields raised.'
+              END-IF
+           END-IF.
+
+       2700-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2800-DOCK-SHIP SECTION.
+
+           MOVE WS-SECTOR-LOCATION
+               (WS-CURR-SECT-X WS-CURR-SECT-Y WS-CURR-SECT-Z)
+             TO WS-SECTOR-ITEMS.
+
+           IF WS-IS-STAR-BASE OR WS-IS-STAR-FLEET
+              MOVE 'Y' TO WS-SHIP-DOCKED
+              MOVE 03000 TO WS-SHIP-ENERGY
+              MOVE 10 TO WS-SHIP-TORPEDOES
+              DISPLAY 'Docked.  Energy and torpedoes replenished.'
+           ELSE
+              DISPLAY 'No starbase in this sector to dock with.'
+           END-IF.
+
+       2800-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
+      *
+       2900-DISPLAY-HELP SECTION.
+
+           DISPLAY WS-BLANK-LINE.
+           DISPLAY 'SRS  - short range scan of the current sector'.
+           DISPLAY 'LRS  - long range scan of nearby quadrants'.
+           DISPLAY 'IMP  - impulse move within the current quadrant'.
+           DISPLAY 'WARP - warp move to another quadrant'.
+           DISPLAY 'PHA  - fire phasers at a sector'.
+           DISPLAY 'TOR  - fire a photon torpedo at a sector'.
+           DISPLAY 'SHI  - raise or lower shields'.
+           DISPLAY 'DOC  - dock with a starbase in the current sector'.
+           DISPLAY 'QUIT - end the mission'.
+
+       2900-END.
+           EXIT.
+      *
+      * -------------------------------------------------------------- *
       *
        9990-STOP-PROGRAM SECTION.
 
