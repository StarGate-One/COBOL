@@ -3,23 +3,71 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01  num-sides                           PIC 9(4) VALUE 6.
+       01  num-trials                          PIC 9(9) VALUE 1000000.
+       01  sides-env                           PIC X(4) VALUE SPACES.
+       01  trials-env                          PIC X(9) VALUE SPACES.
+
        01  result-tally.
-           03  result-tallies                  PIC 9(7) OCCURS 6 TIMES
-                                                  INDEXED BY tally-idx.
+           03  result-tallies      PIC 9(9) OCCURS 1 TO 1000 TIMES
+                                      DEPENDING ON num-sides
+                                      INDEXED BY tally-idx.
+
+       01  random-number                       PIC 9(4) COMP.
 
-       01  random-number                       PIC 9 COMP.
+       01  expected-count                      PIC 9(9)V9(4).
+       01  deviation-count                     PIC S9(9)V9(4).
+       01  deviation-pct                       PIC 9(4)V9(4).
+       01  max-deviation-pct                   PIC 9(4)V9(4) VALUE 0.
+       01  fairness-threshold-pct              PIC 9(4)V99 VALUE 5.00.
 
        PROCEDURE DIVISION.
+           ACCEPT sides-env FROM ENVIRONMENT "RANDOMCK-SIDES".
+           IF sides-env NOT = SPACES
+              MOVE FUNCTION NUMVAL(sides-env) TO num-sides
+           END-IF.
+
+           IF num-sides < 1 OR num-sides > 1000
+              DISPLAY "RANDOMCK-SIDES must be 1 through 1000 - "
+                      "using 6."
+              MOVE 6 TO num-sides
+           END-IF.
+
+           ACCEPT trials-env FROM ENVIRONMENT "RANDOMCK-TRIALS".
+           IF trials-env NOT = SPACES
+              MOVE FUNCTION NUMVAL(trials-env) TO num-trials
+           END-IF.
+
            MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT)
              TO random-number
 
-           PERFORM 1000000 TIMES
-              COMPUTE random-number = FUNCTION RANDOM * 6
+           PERFORM num-trials TIMES
+              COMPUTE random-number = FUNCTION RANDOM * num-sides
               ADD 1 TO random-number
               ADD 1 TO result-tallies (random-number)
            END-PERFORM.
 
-           PERFORM VARYING tally-idx FROM 1 BY 1 UNTIL tally-idx > 6
+           COMPUTE expected-count = num-trials / num-sides.
+
+           PERFORM VARYING tally-idx FROM 1 BY 1
+                   UNTIL tally-idx > num-sides
               DISPLAY result-tallies (tally-idx)
+              COMPUTE deviation-count =
+                 result-tallies (tally-idx) - expected-count
+              COMPUTE deviation-pct =
+                 FUNCTION ABS(deviation-count) / expected-count * 100
+              IF deviation-pct > max-deviation-pct
+                 MOVE deviation-pct TO max-deviation-pct
+              END-IF
            END-PERFORM.
+
+           DISPLAY "MAX DEVIATION FROM EXPECTED: "
+               max-deviation-pct "%".
+
+           IF max-deviation-pct > fairness-threshold-pct
+              DISPLAY "FAIRNESS CHECK: FAIL"
+           ELSE
+              DISPLAY "FAIRNESS CHECK: PASS"
+           END-IF.
+
            END PROGRAM randomck.
