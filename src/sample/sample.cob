@@ -17,7 +17,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STANDARD-IN
-           ASSIGN TO KEYBOARD
+           ASSIGN DYNAMIC STDIN-ASSIGN-NAME
            ORGANIZATION IS LINE SEQUENTIAL
            STATUS IS STDIN-FILE-STATUS.
 
@@ -31,6 +31,11 @@
            ORGANIZATION IS LINE SEQUENTIAL
            STATUS IS STDERR-FILE-STATUS.
 
+           SELECT OPTIONAL AUDIT-LOG-FILE
+           ASSIGN TO SAMPLE-AUDIT-LOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS IS AUDIT-LOG-FILE-STATUS.
+
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
@@ -41,8 +46,13 @@
            01 STDOUT-LINE      PIC X(32768).
        FD STANDARD-ERR.
            01 STDERR-LINE      PIC X(32768).
+       FD AUDIT-LOG-FILE.
+           01 AUDIT-LOG-RECORD PIC X(132).
 
        WORKING-STORAGE SECTION.
+       01 STDIN-ASSIGN-NAME    PIC X(256) VALUE "KEYBOARD".
+       01 WS-SCRIPT-FILE       PIC X(256) VALUE SPACES.
+
        01 STDIN-FILE-STATUS.
           05 STDIN-STATUS      PIC 99.
           05 STDIN-SUBSTATUS REDEFINES
@@ -64,6 +74,15 @@
              07 STDERR-STATUS-1 PIC 9.
              07 STDERR-STATUS-2 PIC 9.
 
+       01 AUDIT-LOG-FILE-STATUS.
+          05 AUDIT-LOG-STATUS     PIC 99.
+          05 AUDIT-LOG-SUBSTATUS REDEFINES
+             AUDIT-LOG-STATUS.
+             07 AUDIT-LOG-STATUS-1 PIC 9.
+             07 AUDIT-LOG-STATUS-2 PIC 9.
+
+       01 AUDIT-LOG-LINE       PIC X(132) VALUE SPACES.
+
        01 COUNTDOWN            PIC 99.
        01 DISPLAY-COUNT        PIC Z9.
        01 JOKE-LIMITER         PIC X     VALUE LOW-VALUE.
@@ -111,6 +130,13 @@
       *  TURN ON STATEMENT TRACER LINES  *
            READY TRACE.
 
+      *  RUN FROM A SCRIPT FILE WHEN SAMPLE-SCRIPT NAMES ONE,
+      *  OTHERWISE FALL BACK TO THE KEYBOARD  *
+           ACCEPT WS-SCRIPT-FILE FROM ENVIRONMENT "SAMPLE-SCRIPT".
+           IF WS-SCRIPT-FILE NOT = SPACES
+              MOVE WS-SCRIPT-FILE TO STDIN-ASSIGN-NAME
+           END-IF.
+
            OPEN INPUT STANDARD-IN
            IF STDIN-STATUS GREATER THAN 10
               PERFORM SOFT-EXCEPTION
@@ -126,6 +152,11 @@
               PERFORM SOFT-EXCEPTION
            END-IF.
 
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-LOG-STATUS GREATER THAN 10
+              PERFORM SOFT-EXCEPTION
+           END-IF.
+
 
       *  TURN OFF STATEMENT TRACER LINES  *
            RESET TRACE.
@@ -145,20 +176,22 @@
                    PERFORM SOFT-EXCEPTION
                END-IF
 
+               PERFORM LOG-COMMAND
+
                PERFORM CLEANSE
 
                EVALUATE STDIN-LINE ALSO TRUE
-                   WHEN "HELP"         ALSO ANY
+                   WHEN "help"         ALSO ANY
                        DISPLAY "WE ALL WANT A LITTLE HELP"
                        DISPLAY "HELP, QUIT OR EXIT EXIT"
-                   WHEN "QUIT"         ALSO ANY
+                   WHEN "quit"         ALSO ANY
                        DISPLAY
                           "I KNOW YOU WANT TO QUIT, BUT I'M BEING"
                            " UNFRIENDLY; TYPE 'EXIT', YOU USER YOU"
-                   WHEN "EXIT"         ALSO REFRAIN
+                   WHEN "exit"         ALSO REFRAIN
                        DISPLAY "FINE, LEAVING NOW"
                        EXIT PERFORM
-                   WHEN "EXIT"         ALSO ANY
+                   WHEN "exit"         ALSO ANY
                        DISPLAY "HA!  NO QUIT FOR YOU"
                        DISPLAY
                            "WASTING YOUR TIME FOR "
@@ -176,16 +209,46 @@
                        END-PERFORM
                        DISPLAY "KEEP TRYING"
                        SET REFRAIN TO TRUE
+                   WHEN "trace on"     ALSO ANY
+                       READY TRACE
+                       DISPLAY "TRACE IS NOW ON"
+                   WHEN "trace off"    ALSO ANY
+                       RESET TRACE
+                       DISPLAY "TRACE IS NOW OFF"
                    WHEN OTHER
                        DISPLAY "TRY 'HELP'"
                END-EVALUATE
            END-PERFORM.
 
+           CLOSE AUDIT-LOG-FILE.
+
            GOBACK.
 
       *  ***************************************************************
        HELPER SECTION.
 
+      *  RECORD EVERY COMMAND TYPED, TIMESTAMPED, TO THE AUDIT LOG <*
+       LOG-COMMAND.
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           STRING CURRENT-DATE(1:4)  DELIMITED BY SIZE
+                  "-"                DELIMITED BY SIZE
+                  CURRENT-DATE(5:2)  DELIMITED BY SIZE
+                  "-"                DELIMITED BY SIZE
+                  CURRENT-DATE(7:2)  DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  CURRENT-DATE(9:2)  DELIMITED BY SIZE
+                  ":"                DELIMITED BY SIZE
+                  CURRENT-DATE(11:2) DELIMITED BY SIZE
+                  ":"                DELIMITED BY SIZE
+                  CURRENT-DATE(13:2) DELIMITED BY SIZE
+                  " | "              DELIMITED BY SIZE
+                  TRIM(STDIN-LINE)   DELIMITED BY SIZE
+             INTO AUDIT-LOG-LINE.
+           WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-LINE.
+           IF AUDIT-LOG-STATUS GREATER THAN 10
+              PERFORM SOFT-EXCEPTION
+           END-IF.
+
       *  RUDIMENTARY CHANGES TO STDIN, SHOW OFF A FEW FUNCTIONS <*
        CLEANSE.
            MOVE TRIM(SUBSTITUTE(LOWER-CASE(STDIN-LINE),
